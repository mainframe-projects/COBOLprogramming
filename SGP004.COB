@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author: LÁZARO V.A. SANTOS
+      * Date: 05-03-2020
+      * Purpose: Carga em lote do CEP (arquivo dos Correios)
+      * Tectonics: COB
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP004.
+      **************************************
+      * CARGA EM LOTE DO CADASTRO DE CEP   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQCEP ASSIGN TO "CORREIOS.CEP"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRI.
+       SELECT CADCEP ASSIGN TO "CADCEP.DAT"
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS LOGRADOURO
+                                            WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCEP.
+       01 REGENT.
+               03 CODENT            PIC 9(08).
+               03 LOGRENT           PIC X(40).
+               03 BAIRRENT          PIC X(20).
+               03 CIDADENT          PIC X(20).
+               03 UFENT             PIC X(02).
+      *
+       FD CADCEP.
+       01 REGCEP.
+               03 CODCEP            PIC 9(08).
+               03 LOGRADOURO        PIC X(40).
+               03 BAIRRO            PIC X(20).
+               03 CIDADE            PIC X(20).
+               03 UF                PIC X(02).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRI      PIC X(02) VALUE "00".
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-FIM        PIC X(01) VALUE "N".
+       77 W-INC        PIC 9(06) VALUE ZEROS.
+       77 W-ALT        PIC 9(06) VALUE ZEROS.
+       77 W-REJ        PIC 9(06) VALUE ZEROS.
+       77 W-LIDOS      PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-000.
+           OPEN INPUT ARQCEP
+           IF ST-ERRI NOT = "00"
+                 DISPLAY "*** ARQUIVO CORREIOS.CEP NAO ENCONTRADO ***"
+                 GO TO ROT-FIMS.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADCEP
+                      CLOSE CADCEP
+                      OPEN I-O CADCEP
+                   ELSE
+                      DISPLAY "*** ERRO NA ABERTURA DO ARQ CADCEP ***"
+                      GO TO ROT-FIM.
+      *
+       INC-001.
+                PERFORM LER-ENT THRU LER-ENT-FIM
+                        UNTIL W-FIM = "S".
+                GO TO ROT-FIM.
+      *
+      **********************************************
+      * LE UM REGISTRO DO ARQUIVO DOS CORREIOS E    *
+      * GRAVA/ATUALIZA O REGISTRO CORRESPONDENTE NO *
+      * CADCEP.DAT, CONTANDO INCLUSOES/ALTERACOES/  *
+      * REJEICOES                                   *
+      **********************************************
+       LER-ENT.
+                READ ARQCEP
+                   AT END
+                      MOVE "S" TO W-FIM
+                      GO TO LER-ENT-FIM.
+                ADD 1 TO W-LIDOS
+                IF CODENT = ZEROS OR LOGRENT = SPACES
+                      ADD 1 TO W-REJ
+                      GO TO LER-ENT-FIM.
+                MOVE CODENT    TO CODCEP
+                READ CADCEP
+                IF ST-ERRO = "00"
+                      MOVE LOGRENT    TO LOGRADOURO
+                      MOVE BAIRRENT   TO BAIRRO
+                      MOVE CIDADENT   TO CIDADE
+                      MOVE UFENT      TO UF
+                      REWRITE REGCEP
+                      IF ST-ERRO = "00" OR "02"
+                            ADD 1 TO W-ALT
+                         ELSE
+                            ADD 1 TO W-REJ
+                      GO TO LER-ENT-FIM.
+                IF ST-ERRO NOT = "23"
+                      ADD 1 TO W-REJ
+                      GO TO LER-ENT-FIM.
+                MOVE LOGRENT    TO LOGRADOURO
+                MOVE BAIRRENT   TO BAIRRO
+                MOVE CIDADENT   TO CIDADE
+                MOVE UFENT      TO UF
+                WRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                      ADD 1 TO W-INC
+                   ELSE
+                      ADD 1 TO W-REJ.
+       LER-ENT-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE ARQCEP
+                CLOSE CADCEP
+                DISPLAY "*** CARGA DO CADCEP CONCLUIDA ***"
+                DISPLAY "REGISTROS LIDOS      : " W-LIDOS
+                DISPLAY "REGISTROS INCLUIDOS   : " W-INC
+                DISPLAY "REGISTROS ALTERADOS   : " W-ALT
+                DISPLAY "REGISTROS REJEITADOS  : " W-REJ.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      *------------------*** FIM DE PROGRAMA ***-----------------------*
