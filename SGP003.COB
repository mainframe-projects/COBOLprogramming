@@ -19,10 +19,15 @@
        SELECT CADCLIENTE ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS REGCLI
+                    RECORD KEY   IS CPF
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME
                                                       WITH DUPLICATES.
+       SELECT CADCEP ASSIGN TO "CADCEP.DAT"
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCEPX
+                    FILE STATUS  IS ST-ERRP.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -35,16 +40,31 @@
                 03 NOME              PIC X(40).
                 03 RG                PIC X(15).
                 03 ESTADOCIVIL       PIC X(12).
-                03 CEP               PIC 9(1).
+                03 CEP               PIC 9(08).
                 03 LOGRADOURO        PIC X(40).
                 03 COMPLE            PIC X(10).
-                03 TELEFONE          PIC 9(9).
+                03 TELEFONE.
+                       04 DDD            PIC 9(02).
+                       04 NUMERO         PIC 9(09).
+                03 TELEFONE-CEL.
+                       04 DDD-CEL        PIC 9(02).
+                       04 NUMERO-CEL     PIC 9(09).
                 03 NUM               PIC X(13).
                 03 BAIRRO            PIC X(25).
                 03 CIDADE            PIC X(25).
                 03 UF                PIC X(2).
                 03 EMAIL             PIC X(40).
                 03 SITUACAO          PIC X(20).
+                03 REGVERSAO         PIC 9(06).
+      *
+       FD CADCEP
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEPX.
+                03 CODCEPX           PIC 9(08).
+                03 LOGRADOURX        PIC X(40).
+                03 BAIRROX           PIC X(20).
+                03 CIDADEX           PIC X(20).
+                03 UFX               PIC X(02).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -52,29 +72,104 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRP      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
-
-       01 TABAMIGO.
-           03 T4 PIC X(55) VALUE
-           "FAXULDADE  IGREJA     BAIRRO     BAR        ACADEMIA   ".
-           03 T5 PIC X(56) VALUE
-           "COLEGIO    SHOW       FAMILIA    NAMORADA(O)".
-       01 TABAUX REDEFINES TABAMIGO.
-           03 TAMIGO        PIC X(11) OCCURS 09 TIMES.
-       01 ALFAAMIGO         PIC X(11).
-
-           01 TABGENERO.
-           03 T1 PIC X(36) VALUE
-           "MMAS  FFEM TTRANS   SSEMGEN".
-           03 T2 PIC X(36) VALUE
-           "AWWW".
-       01 TABGEN REDEFINES TABGENERO.
-           03 TGEN        PIC X(11) OCCURS 10 TIMES.
-       01 ALFAGN.
-             03 ALFAGN1 PIC X(01).
-             03 ALFAGN2 PIC X(11).
+      *----------------------------------------------------------------*
+      *   CONTROLE OTIMISTA DE CONCORRENCIA NA ALTERACAO DO CLIENTE,
+      *   PARA EVITAR QUE DOIS OPERADORES GRAVEM POR CIMA UM DO OUTRO.
+       77 W-VERSAO-CLI PIC 9(06) VALUE ZEROS.
+       01 W-REGCLI-SAVE.
+                03 SV-CPF            PIC X(12).
+                03 SV-NOME           PIC X(40).
+                03 SV-RG             PIC X(15).
+                03 SV-ESTADOCIVIL    PIC X(12).
+                03 SV-CEP            PIC 9(08).
+                03 SV-LOGRADOURO     PIC X(40).
+                03 SV-COMPLE         PIC X(10).
+                03 SV-TELEFONE.
+                       04 SV-DDD         PIC 9(02).
+                       04 SV-NUMERO      PIC 9(09).
+                03 SV-TELEFONE-CEL.
+                       04 SV-DDD-CEL     PIC 9(02).
+                       04 SV-NUMERO-CEL  PIC 9(09).
+                03 SV-NUM            PIC X(13).
+                03 SV-BAIRRO         PIC X(25).
+                03 SV-CIDADE         PIC X(25).
+                03 SV-UF             PIC X(2).
+                03 SV-EMAIL          PIC X(40).
+                03 SV-SITUACAO       PIC X(20).
+                03 SV-REGVERSAO      PIC 9(06).
+      *----------------------------------------------------------------*
+      *         *** CAMPOS PARA VALIDACAO DO CPF (MOD 11) ***
+       01 W-CPF-NUM         PIC 9(11) VALUE ZEROS.
+       01 W-CPF-DIGS REDEFINES W-CPF-NUM.
+           03 W-CPFD        PIC 9(01) OCCURS 11 TIMES.
+       01 W-CPF-SOMA        PIC 9(04) VALUE ZEROS.
+       01 W-CPF-RESTO       PIC 9(02) VALUE ZEROS.
+       01 W-CPF-DV1         PIC 9(01) VALUE ZEROS.
+       01 W-CPF-DV2         PIC 9(01) VALUE ZEROS.
+       01 W-CPF-IND         PIC 9(02) VALUE ZEROS.
+       01 W-CPF-OK          PIC X(01) VALUE "S".
+      *----------------------------------------------------------------*
+      *        *** TABELA DE CODIGOS DE ESTADO CIVIL ***
+       01 TBEC.
+           03 TBECX       PIC X(08) VALUE "SOCADIVI".
+       01 TABEC REDEFINES TBEC.
+           03 TABECX      PIC X(02) OCCURS 4 TIMES.
+       01 TBECD.
+           03 FILLER      PIC X(12) VALUE "SOLTEIRO".
+           03 FILLER      PIC X(12) VALUE "CASADO".
+           03 FILLER      PIC X(12) VALUE "DIVORCIADO".
+           03 FILLER      PIC X(12) VALUE "VIUVO".
+       01 TABECD REDEFINES TBECD.
+           03 TABECDX     PIC X(12) OCCURS 4 TIMES.
+       01 W-EC-IND          PIC 9(02) VALUE ZEROS.
+       01 W-EC-OK           PIC X(01) VALUE "N".
+       01 W-ESTADOCIVIL-DESC PIC X(12) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *   ALERTA DE HOMONIMO - CONFERE O NOME DIGITADO CONTRA A CHAVE
+      *   ALTERNADA NOME ANTES DE PROSSEGUIR COM UM CLIENTE NOVO.
+       01 W-DUP-NOME        PIC X(40) VALUE SPACES.
+       01 W-DUP-CPF-NOVO    PIC X(12) VALUE SPACES.
+       01 W-DUP-CONT        PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 20
+               VALUE  "*** CADASTRO DE CLIENTE ***".
+           05  LINE 03  COLUMN 01
+               VALUE  "CPF            :".
+           05  LINE 04  COLUMN 01
+               VALUE  "NOME           :".
+           05  LINE 05  COLUMN 01
+               VALUE  "RG             :".
+           05  LINE 06  COLUMN 01
+               VALUE  "ESTADO CIVIL   :".
+           05  LINE 07  COLUMN 01
+               VALUE  "CEP            :".
+           05  LINE 08  COLUMN 01
+               VALUE  "LOGRADOURO     :".
+           05  LINE 09  COLUMN 01
+               VALUE  "COMPLEMENTO    :".
+           05  LINE 10  COLUMN 01
+               VALUE  "NUMERO         :".
+           05  LINE 11  COLUMN 01
+               VALUE  "TELEFONE       :".
+           05  LINE 12  COLUMN 01
+               VALUE  "BAIRRO         :".
+           05  LINE 13  COLUMN 01
+               VALUE  "CIDADE         :".
+           05  LINE 14  COLUMN 01
+               VALUE  "UF             :".
+           05  LINE 15  COLUMN 01
+               VALUE  "EMAIL          :".
+           05  LINE 16  COLUMN 01
+               VALUE  "SITUACAO       :".
+           05  LINE 17  COLUMN 01
+               VALUE  "CELULAR        :".
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -85,115 +180,166 @@
                IF ST-ERRO = "30"
                       OPEN OUTPUT CADCLIENTE
                       CLOSE CADCLIENTE
-                      MOVE "*** ARQUIVO CADAMIGO FOI CRIADO **" TO MENS
+                      MOVE "*** ARQUIVO CADCLIENTE CRIADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-000
                    ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQ CADAMIGO" TO MENS
+                      MOVE "ERRO NA ABERTURA DO ARQ CADCLIENTE" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                    ELSE
-                      GO TO INC-001.
+                      GO TO INC-000B.
       *               NEXT SENTENCE.
+       INC-000B.
+           OPEN INPUT CADCEP
+           IF ST-ERRP NOT = "00"
+                      MOVE "*** CADCEP NAO DISPONIVEL P/ CONSULTA ***"
+                                                               TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           GO TO INC-001.
        INC-001.
-      *          DISPLAY (01, 01) ERASE.
-                DISPLAY "CADASTRO DE AMIGOS" AT 0120
-                DISPLAY "APELIDO            : " AT 0401
-                DISPLAY "NOME               : " AT 0501
-                DISPLAY "EMAIL              : " AT 0601
-                DISPLAY "DATA DE NASCIMENTO : " AT 0701
-                DISPLAY "TIPO DE AMIGO      : " AT 0801
-                DISPLAY "SEXO               : " AT 0901
-                DISPLAY "GENERO AMIGO       : " AT 1001
-                DISPLAY "TELEFONE           : " AT 1101.
-
-
+                DISPLAY TELA.
        INC-002.
-                ACCEPT CADCLIENTE AT 0421.
-      *          ACCEPT W-ACT FROM ESCAPE KEY.
-                 IF W-ACT = 02
+                ACCEPT CPF AT 0318
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
                    CLOSE CADCLIENTE
+                   CLOSE CADCEP
                    GO TO ROT-FIM.
-                IF CADCLIENTE = " "
-                   MOVE "*** NOME INVALIDO ***" TO MENS
+                IF CPF = SPACES
+                   MOVE "*** CPF INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
-       LER-PRODUTO01.
+                PERFORM VAL-CPF THRU VAL-CPF-FIM.
+                IF W-CPF-OK = "N"
+                   MOVE "*** CPF INVALIDO (DIG. VERIFICADOR) ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-CLI01.
                 MOVE 0 TO W-SEL
-                READ CADAMIGO
-                IF ST-ERRO NOT = "23"
-                   IF ST-ERRO = "00"
-                      DISPLAY (05, 21) NOME
-                      DISPLAY (06, 21) EMAIL
-                      DISPLAY (07, 21) DATA-NASC
-                      DISPLAY (08, 21) TIPO-AMIGO
-                      DISPLAY (09, 21) SEXO
-                      DISPLAY (10, 21) GENERO
-                      DISPLAY (11, 21) TELEFONE
-                      MOVE "*** NOME JA CADASTRADO ***" TO MENS
+                READ CADCLIENTE
+                IF ST-ERRO = "00"
+                      DISPLAY NOME AT 0418
+                      DISPLAY RG AT 0518
+                      DISPLAY ESTADOCIVIL AT 0618
+                      PERFORM VAL-EC THRU VAL-EC-FIM
+                      DISPLAY W-ESTADOCIVIL-DESC AT 0625
+                      DISPLAY CEP AT 0718
+                      DISPLAY LOGRADOURO AT 0818
+                      DISPLAY COMPLE AT 0918
+                      DISPLAY NUM AT 1018
+                      DISPLAY TELEFONE AT 1118
+                      DISPLAY TELEFONE-CEL AT 1718
+                      DISPLAY BAIRRO AT 1218
+                      DISPLAY CIDADE AT 1318
+                      DISPLAY UF AT 1418
+                      DISPLAY EMAIL AT 1518
+                      DISPLAY SITUACAO AT 1618
+                      MOVE REGVERSAO TO W-VERSAO-CLI
+                      MOVE "*** CLIENTE JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
                       GO TO ACE-001
+                ELSE
+                   IF ST-ERRO = "23"
+                      GO TO INC-003
                    ELSE
-                      MOVE "ERRO NA LEITURA ARQUIVO CADAMIGO"   TO MENS
+                      MOVE "ERRO NA LEITURA ARQ. CADCLIENTE"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                   NEXT SENTENCE.
+                      GO TO ROT-FIM.
        INC-003.
-                ACCEPT (05, 21) NOME
+                ACCEPT NOME AT 0418
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-002.
+                IF W-SEL = 0
+                   PERFORM VAL-DUP THRU VAL-DUP-FIM.
        INC-004.
-                ACCEPT (06, 21) EMAIL
+                ACCEPT RG AT 0518
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
-
        INC-005.
-                ACCEPT (06, 21) DATA-NASC
+                ACCEPT ESTADOCIVIL AT 0618
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-004.
+                PERFORM VAL-EC THRU VAL-EC-FIM.
+                IF W-EC-OK = "N"
+                   MOVE "*** ESTADO CIVIL INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+                DISPLAY W-ESTADOCIVIL-DESC AT 0625.
        INC-006.
-                ACCEPT (06, 21) TIPO-AMIGO
+                ACCEPT CEP AT 0718
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-005.
-                IF TIPO-AMIGO = 0 OU TIPO-AMIGO > 9
-                 MOVE "TIPO DE AMIGO INVALIDO" TO MENS
-                 PEFORM ROT-MENS TO ROT-MENS-FIM
-                 GO TO INC-006.
-                 MOVE TAMIGO(TIPO-AMIGO) TO ALFAAMIGO
-                 DISPLAY (LL CC) ALFAAMIGO.
+                IF CEP = ZEROS GO TO INC-007.
+       LER-CEP01.
+                MOVE CEP TO CODCEPX
+                READ CADCEP
+                IF ST-ERRP = "00"
+                      MOVE LOGRADOURX TO LOGRADOURO
+                      MOVE BAIRROX    TO BAIRRO
+                      MOVE CIDADEX    TO CIDADE
+                      MOVE UFX        TO UF
+                      DISPLAY LOGRADOURO AT 0818
+                      DISPLAY BAIRRO     AT 1218
+                      DISPLAY CIDADE     AT 1318
+                      DISPLAY UF         AT 1418
+                      GO TO INC-008
+                ELSE
+                      MOVE "*** CEP NAO ENCONTRADO - DIGITE O ENDERECO"
+                                                               TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-007.
        INC-007.
-                ACCEPT (06, 21) SEXO
+                ACCEPT LOGRADOURO AT 0818
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
        INC-008.
-                ACCEPT (06, 21) GENERO
+                ACCEPT COMPLE AT 0918
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-007.
-                MOVE 1 TO IND.
-       INC-008A.
-                MOVE TABGEN(IND) TO ALFAGN
-                IF ALFAGN1 NOT = GENERO
-                   ADD 1 TO IND
-                     IF IND > 10
-                       MOVE "*** GENERO NAO ENCONTRADO ***" TO MENS
-                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                       GO TO INC-008
-                     ELSE
-                       GO TO INC=008A
-                ELSE
-                     DISPLAY (LL CC) ALFAGN2
        INC-009.
-                ACCEPT (06, 21) TELEFONE
+                ACCEPT NUM AT 1018
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-008.
+       INC-010.
+                ACCEPT TELEFONE AT 1118
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-009.
+       INC-010B.
+                ACCEPT TELEFONE-CEL AT 1718
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-010.
+       INC-011.
+                ACCEPT BAIRRO AT 1218
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-010B.
+       INC-012.
+                ACCEPT CIDADE AT 1318
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-011.
+       INC-013.
+                ACCEPT UF AT 1418
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-012.
+       INC-014.
+                ACCEPT EMAIL AT 1518
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-013.
+       INC-015.
+                MOVE "ATIVO" TO SITUACAO
+                ACCEPT SITUACAO AT 1618
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-014.
+                IF W-SEL = 1
+                   GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                DISPLAY "DADOS OK (S/N) : " AT 2340.
+                ACCEPT W-OPCAO AT 2357
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-001.
+                IF W-ACT = 02 GO TO INC-015.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -203,17 +349,18 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
-                WRITE REGAMIGO
+                MOVE 1 TO REGVERSAO
+                WRITE REGCLI
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
                 IF ST-ERRO = "22"
-                      MOVE "*** APELIDO JA EXISTE ***       " TO MENS
+                      MOVE "*** CPF JA EXISTE ***       " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001
                 ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADAMIGO"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADCLIENTE"
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
@@ -223,14 +370,15 @@
       *****************************************
       *
        ACE-001.
-                DISPLAY (23, 12)
+                DISPLAY
                      "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
+                 AT 2312.
+                ACCEPT W-OPCAO AT 2355
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
+                DISPLAY MENS AT 2312.
                 IF W-ACT = 02
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
@@ -238,8 +386,8 @@
                    GO TO INC-003.
       *
        EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
+                DISPLAY "EXCLUIR   (S/N) : " AT 2340.
+                ACCEPT W-OPCAO AT 2357
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -249,7 +397,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADAMIGO RECORD
+                DELETE CADCLIENTE RECORD
                 IF ST-ERRO = "00"
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -259,8 +407,8 @@
                 GO TO ROT-FIM.
       *
        ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
+                DISPLAY "ALTERAR  (S/N) : " AT 2340.
+                ACCEPT W-OPCAO AT 2357
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
                 IF W-OPCAO = "N" OR "n"
@@ -272,12 +420,32 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
-                REWRITE REGAMIGO
+      *
+      * ANTES DE REGRAVAR, CONFERE SE MAIS NINGUEM ALTEROU ESTE
+      * CLIENTE DESDE QUE ELE FOI LIDO NESTA SESSAO (CONTROLE OTIMISTA
+      * DE VERSAO, JA QUE O ACESSO DINAMICO AO CADCLIENTE NAO BLOQUEIA
+      * O REGISTRO ENQUANTO O OPERADOR ESTA DIGITANDO A ALTERACAO).
+      *
+                MOVE REGCLI TO W-REGCLI-SAVE
+                READ CADCLIENTE
+                IF ST-ERRO NOT = "00"
+                   MOVE W-REGCLI-SAVE TO REGCLI
+                   MOVE "ERRO NA ALTERACAO DO REGISTRO CLIENTE" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF REGVERSAO NOT = W-VERSAO-CLI
+                   MOVE "*** REGISTRO ALTERADO POR OUTRO OPERADOR ***"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE W-REGCLI-SAVE TO REGCLI
+                ADD 1 TO REGVERSAO
+                REWRITE REGCLI
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO PRODUTO"   TO MENS
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CLIENTE"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
@@ -286,7 +454,7 @@
       **********************
       *
        ROT-FIM.
-                DISPLAY (01, 01) ERASE
+      *          DISPLAY ERASE AT 0101.
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
@@ -301,13 +469,120 @@
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
        ROT-MENS1.
-               DISPLAY (23, 12) MENS.
+               DISPLAY MENS AT 2312.
        ROT-MENS2.
                 ADD 1 TO W-CONT
                 IF W-CONT < 30000
                    GO TO ROT-MENS2
                 ELSE
-                   DISPLAY (23, 12) LIMPA.
+                   DISPLAY LIMPA AT 2312.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
+      *
+      ***************************************
+      * VALIDACAO DO CPF - DIGITO VERIFICADOR *
+      ***************************************
+      *
+       VAL-CPF.
+                MOVE CPF(1:11) TO W-CPF-NUM
+                MOVE "S" TO W-CPF-OK
+                MOVE ZEROS TO W-CPF-SOMA
+                MOVE 1 TO W-CPF-IND
+                PERFORM VAL-CPF-SOMA1 THRU VAL-CPF-SOMA1-FIM
+                        UNTIL W-CPF-IND > 9
+                COMPUTE W-CPF-RESTO =
+                        W-CPF-SOMA - (W-CPF-SOMA / 11) * 11
+                IF W-CPF-RESTO < 2
+                   MOVE 0 TO W-CPF-DV1
+                ELSE
+                   COMPUTE W-CPF-DV1 = 11 - W-CPF-RESTO.
+                IF W-CPF-DV1 NOT = W-CPFD(10)
+                   MOVE "N" TO W-CPF-OK
+                   GO TO VAL-CPF-FIM.
+                MOVE ZEROS TO W-CPF-SOMA
+                MOVE 1 TO W-CPF-IND
+                PERFORM VAL-CPF-SOMA2 THRU VAL-CPF-SOMA2-FIM
+                        UNTIL W-CPF-IND > 10
+                COMPUTE W-CPF-RESTO =
+                        W-CPF-SOMA - (W-CPF-SOMA / 11) * 11
+                IF W-CPF-RESTO < 2
+                   MOVE 0 TO W-CPF-DV2
+                ELSE
+                   COMPUTE W-CPF-DV2 = 11 - W-CPF-RESTO.
+                IF W-CPF-DV2 NOT = W-CPFD(11)
+                   MOVE "N" TO W-CPF-OK.
+       VAL-CPF-FIM.
+                EXIT.
+      *
+       VAL-CPF-SOMA1.
+                COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                        W-CPFD(W-CPF-IND) * (11 - W-CPF-IND)
+                ADD 1 TO W-CPF-IND.
+       VAL-CPF-SOMA1-FIM.
+                EXIT.
+      *
+       VAL-CPF-SOMA2.
+                COMPUTE W-CPF-SOMA = W-CPF-SOMA +
+                        W-CPFD(W-CPF-IND) * (12 - W-CPF-IND)
+                ADD 1 TO W-CPF-IND.
+       VAL-CPF-SOMA2-FIM.
+                EXIT.
+      *
+      *********************************************
+      * VALIDA O ESTADO CIVIL CONTRA A TABELA DE   *
+      * CODIGOS E RECUPERA A DESCRICAO             *
+      *********************************************
+      *
+       VAL-EC.
+                MOVE "N" TO W-EC-OK
+                MOVE 1 TO W-EC-IND
+                PERFORM VAL-EC-LOOP THRU VAL-EC-LOOP-FIM
+                        UNTIL W-EC-IND > 4 OR W-EC-OK = "S".
+       VAL-EC-FIM.
+                EXIT.
+      *
+       VAL-EC-LOOP.
+                IF ESTADOCIVIL = TABECX (W-EC-IND)
+                   MOVE "S" TO W-EC-OK
+                   MOVE TABECDX (W-EC-IND) TO W-ESTADOCIVIL-DESC
+                ELSE
+                   ADD 1 TO W-EC-IND.
+       VAL-EC-LOOP-FIM.
+                EXIT.
+      *
+      *********************************************
+      * ALERTA DE HOMONIMO - PERCORRE A CHAVE      *
+      * ALTERNADA NOME E AVISA O OPERADOR DE TODO  *
+      * CLIENTE JA CADASTRADO COM O MESMO NOME,    *
+      * PARA CONFIRMAR QUE NAO E UM CPF DUPLICADO  *
+      *********************************************
+      *
+       VAL-DUP.
+                MOVE CPF  TO W-DUP-CPF-NOVO
+                MOVE NOME TO W-DUP-NOME
+                MOVE ZEROS TO W-DUP-CONT
+                START CADCLIENTE KEY IS NOT LESS NOME
+                      INVALID KEY GO TO VAL-DUP-REST.
+       VAL-DUP-RD.
+                READ CADCLIENTE NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO VAL-DUP-REST.
+                IF NOME NOT = W-DUP-NOME
+                   GO TO VAL-DUP-REST.
+                ADD 1 TO W-DUP-CONT
+                MOVE SPACES TO MENS
+                STRING "HOMONIMO CPF=" CPF " CID=" CIDADE (1:20)
+                       DELIMITED BY SIZE INTO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO VAL-DUP-RD.
+       VAL-DUP-REST.
+                MOVE W-DUP-CPF-NOVO TO CPF
+                MOVE W-DUP-NOME     TO NOME
+                IF W-DUP-CONT > ZEROS
+                   MOVE "*** JA EXISTE(M) CLIENTE(S) COM ESTE NOME ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       VAL-DUP-FIM.
+                EXIT.
+      *
+      *------------------*** FIM DE PROGRAMA ***-----------------------*
