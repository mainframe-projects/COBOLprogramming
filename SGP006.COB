@@ -4,11 +4,11 @@
       * Purpose: SISTEMA CADASTRO DE PEDIDO
       * Tectonics: cobc
       ******************************************************************
-              IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. SGP006.
 
       **************************************
-      * MANUTENCAO DO CADASTRO DE PRODUTO  *
+      * MANUTENCAO DO CADASTRO DE PEDIDO   *
       **************************************
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
@@ -20,10 +20,34 @@
        SELECT CADPED ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS NOMECLIENTE
+                    RECORD KEY   IS PEDIDO
                     FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMECLIENTE
+                                                      WITH DUPLICATES
                     ALTERNATE RECORD KEY IS PRODUTO
+                                                      WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
                                                       WITH DUPLICATES.
+       SELECT CTLPED ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRC.
+       SELECT CADPRO ASSIGN TO "CADPRO.DAT"
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRP
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                            WITH DUPLICATES.
+       SELECT CADCLIENTE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF-CLI
+                    FILE STATUS  IS ST-ERRCL
+                    ALTERNATE RECORD KEY IS NOME-CLI
+                                            WITH DUPLICATES.
+       SELECT FICHAPED ASSIGN TO "FICHAPED.TXT"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRF.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -31,46 +55,159 @@
        FD CADPED
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADPED.DAT".
-       01 ARQPED.
+       01 REGPED.
                 03 PEDIDO             PIC 9(05).
                 03 CLIENTE.
                        04 NOMECLIENTE PIC X(05).
                        04 CPF         PIC X(11).
                 03 PRODUTO              PIC X(30).
                 03 UNIDADE              PIC X(10).
-                03 PRECOVENDA           PIC X(10).
-                03 QUANTIDADE           PIC X(05).
-                03 VALORPEDIDO          PIC X(10).
+                03 PRECOVENDA           PIC 9(06)V99.
+                03 QUANTIDADE           PIC 9(05).
+                03 VALORPEDIDO          PIC 9(08)V99.
 
-                03 CALCPRECO             PIC X(10) VALUE ZEROS.
+                03 CALCPRECO             PIC 9(03)V99 VALUE ZEROS.
+                03 REGVERSAO             PIC 9(06).
+                03 DATAPEDIDO            PIC 9(08).
+                03 SITUACAO-PEDIDO       PIC X(10) VALUE "ABERTO".
+      *
+      * CTLPED GUARDA O ULTIMO NUMERO DE PEDIDO GERADO, PARA A
+      * NUMERACAO SEQUENCIAL AUTOMATICA DE PEDIDO (CHAVE DE CADPED).
+       FD CTLPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPED.CTL".
+       01 REGCTLPED.
+                03 CTL-ULTPEDIDO      PIC 9(05).
+      *
+      * LAYOUT DO CADPRO.DAT, PARA BAIXA DE ESTOQUE NA GRAVACAO DO
+      * PEDIDO (MESMO LAYOUT GRAVADO PELO SGP002).
+       FD CADPRO.
+       01 REGPRO.
+                03 CODIGO            PIC 9(08).
+                03 DENOMINACAO       PIC X(30).
+                03 UNIDADE-PRO       PIC X(12).
+                03 PRECOCUSTO        PIC 9(06)V99.
+                03 PRECOVENDA-PRO    PIC 9(06)V99.
+                03 TIPOPRODUTO       PIC X(12).
+                03 SITUACAO-PRO      PIC X(12).
+                03 ESTOQUEATUAL      PIC 9(06).
+      *
+      * LAYOUT DO CADCLIENTE.DAT, PARA CONFERIR SE O CLIENTE DO
+      * PEDIDO ESTA REALMENTE CADASTRADO (MESMO LAYOUT DO SGP003).
+       FD CADCLIENTE
+               VALUE OF FILE-ID IS "CADCLIENTE.DAT".
+       01 REGCLI.
+                03 CPF-CLI           PIC X(12).
+                03 NOME-CLI          PIC X(40).
+                03 RG                PIC X(15).
+                03 ESTADOCIVIL       PIC X(12).
+                03 CEP               PIC 9(08).
+                03 LOGRADOURO        PIC X(40).
+                03 COMPLE            PIC X(10).
+                03 TELEFONE.
+                       04 DDD            PIC 9(02).
+                       04 NUMERO         PIC 9(09).
+                03 TELEFONE-CEL.
+                       04 DDD-CEL        PIC 9(02).
+                       04 NUMERO-CEL     PIC 9(09).
+                03 NUM               PIC X(13).
+                03 BAIRRO            PIC X(25).
+                03 CIDADE            PIC X(25).
+                03 UF                PIC X(2).
+                03 EMAIL             PIC X(40).
+                03 SITUACAO          PIC X(20).
+                03 REGVERSAO         PIC 9(06).
+      *
+      * FICHA DE PEDIDO IMPRESSA/EXPORTADA APOS CADA WRITE REGPED,
+      * PARA O BALCAO ENTREGAR UMA VIA AO CLIENTE.
+       FD FICHAPED.
+       01 LINHA-FICHA      PIC X(80).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRC      PIC X(02) VALUE "00".
+       77 W-ST-CTL     PIC X(02) VALUE "00".
+       77 ST-ERRP      PIC X(02) VALUE "00".
+       77 ST-ERRCL     PIC X(02) VALUE "00".
+       77 ST-ERRF      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
-
+      *----------------------------------------------------------------*
+      *   CONTROLE OTIMISTA DE CONCORRENCIA NA ALTERACAO DO PEDIDO,
+      *   PARA EVITAR QUE DOIS OPERADORES GRAVEM POR CIMA UM DO OUTRO.
+       77 W-VERSAO-PED PIC 9(06) VALUE ZEROS.
+       77 W-SITCOD     PIC X(01) VALUE SPACES.
+       01 W-REGPED-SAVE.
+                03 SV-PEDIDO             PIC 9(05).
+                03 SV-NOMECLIENTE        PIC X(05).
+                03 SV-CPF                PIC X(11).
+                03 SV-PRODUTO            PIC X(30).
+                03 SV-UNIDADE            PIC X(10).
+                03 SV-PRECOVENDA         PIC 9(06)V99.
+                03 SV-QUANTIDADE         PIC 9(05).
+                03 SV-VALORPEDIDO        PIC 9(08)V99.
+                03 SV-CALCPRECO          PIC 9(03)V99.
+                03 SV-REGVERSAO          PIC 9(06).
+                03 SV-DATAPEDIDO         PIC 9(08).
+                03 SV-SITUACAO-PEDIDO    PIC X(10).
+      *----------------------------------------------------------------*
+      *   LAYOUTS DA FICHA DE PEDIDO (FICHAPED.TXT)
+       01 FICHA-TIT.
+                03 FILLER          PIC X(23) VALUE
+                                    "*** FICHA DE PEDIDO ***".
+                03 FILLER          PIC X(10) VALUE SPACES.
+                03 FICHA-PEDIDO    PIC ZZZZ9.
+       01 FICHA-DATA.
+                03 FILLER          PIC X(10) VALUE "DATA     :".
+                03 FICHA-DT        PIC 9(08).
+       01 FICHA-CLI.
+                03 FILLER          PIC X(10) VALUE "CLIENTE  :".
+                03 FICHA-NOME      PIC X(40).
+       01 FICHA-CPFL.
+                03 FILLER          PIC X(10) VALUE "CPF      :".
+                03 FICHA-CPF       PIC X(12).
+       01 FICHA-PRO.
+                03 FILLER          PIC X(10) VALUE "PRODUTO  :".
+                03 FICHA-PRODUTO   PIC X(30).
+       01 FICHA-QTD.
+                03 FILLER          PIC X(10) VALUE "QUANTID. :".
+                03 FICHA-QUANT     PIC ZZZZ9.
+                03 FILLER          PIC X(05) VALUE SPACES.
+                03 FILLER          PIC X(10) VALUE "PRECO UN.:".
+                03 FICHA-PUNIT     PIC ZZZZZ9,99.
+       01 FICHA-TOT.
+                03 FILLER          PIC X(10) VALUE "TOTAL    :".
+                03 FICHA-TOTVAL    PIC ZZZZZZZ9,99.
+       01 FICHA-SEP.
+                03 FILLER          PIC X(50) VALUE ALL "-".
 
        SCREEN SECTION.
-
-       01 TELA.
-           03 BLANK SCREEN.
-
-           03 LINE 01 COLUMN 20 "CADASTRO DE PEDIDOS"
-           03 LINE 02 COLUMN 20 "PEDIDO             "
-           03 LINE 03 COLUMN 20 "CLIENTE NOME       "
-           03 LINE 04 COLUMN 20 "CPF                "
-           03 LINE 05 COLUMN 20 "PRODUTO            "
-           03 LINE 06 COLUMN 20 "UNIDADE            "
-           03 LINE 07 COLUMN 20 "PRECOVENDA         "
-           03 LINE 08 COLUMN 20 "QUANTIDADE         "
-           03 LINE 09 COLUMN 20 "VALOR DO PEDIDO    "
-
-
-
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 20
+               VALUE  "*** CADASTRO DE PEDIDOS ***".
+           05  LINE 03  COLUMN 20
+               VALUE  "PEDIDO          :".
+           05  LINE 04  COLUMN 20
+               VALUE  "CLIENTE NOME    :".
+           05  LINE 05  COLUMN 20
+               VALUE  "CPF             :".
+           05  LINE 06  COLUMN 20
+               VALUE  "PRODUTO         :".
+           05  LINE 07  COLUMN 20
+               VALUE  "UNIDADE         :".
+           05  LINE 08  COLUMN 20
+               VALUE  "PRECO DE VENDA  :".
+           05  LINE 09  COLUMN 20
+               VALUE  "QUANTIDADE      :".
+           05  LINE 10  COLUMN 20
+               VALUE  "DESCONTO (%)    :".
+           05  LINE 11  COLUMN 20
+               VALUE  "VALOR DO PEDIDO :".
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -89,100 +226,121 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
-                    GO TO INC-001.
+                    GO TO INC-000B.
       *                 NEXT SENTENCE.
+       INC-000B.
+      *
+      * ABRE (OU CRIA) O ARQUIVO DE CONTROLE DA NUMERACAO SEQUENCIAL
+      * DE PEDIDO E CARREGA O ULTIMO NUMERO GERADO EM CTL-ULTPEDIDO.
+      *
+           OPEN I-O CTLPED
+           IF ST-ERRC NOT = "00"
+               MOVE ZEROS TO REGCTLPED
+               OPEN OUTPUT CTLPED
+               WRITE REGCTLPED
+               CLOSE CTLPED
+               OPEN I-O CTLPED.
+           READ CTLPED
+           IF ST-ERRC NOT = "00"
+               MOVE ZEROS TO CTL-ULTPEDIDO.
+           OPEN I-O CADPRO
+           IF ST-ERRP NOT = "00"
+               IF ST-ERRP = "30"
+                      OPEN OUTPUT CADPRO
+                      CLOSE CADPRO
+                      OPEN I-O CADPRO.
+           OPEN INPUT CADCLIENTE
+           IF ST-ERRCL NOT = "00"
+               MOVE "*** ARQUIVO CADCLIENTE NAO ENCONTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           GO TO INC-001.
        INC-001.
                 DISPLAY TELA.
-
-
-
        INC-002.
-                ACCEPT  (04, 21) NOMECLIENTE
+                MOVE ZEROS TO PEDIDO
+                DISPLAY "PEDIDO (0 = NOVO PEDIDO) : " AT 2312
+                ACCEPT PEDIDO AT 0340
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
-                   CLOSE CADPED
+                   CLOSE CADPED CTLPED CADPRO CADCLIENTE
                    GO TO ROT-FIM.
-                IF NOMECLIENTE  = " "
-                   MOVE "*** NOME INVALIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-002.
+                MOVE SPACES TO MENS
+                DISPLAY MENS AT 2312
+                IF PEDIDO = ZEROS
+                   GO TO INC-003.
        LER-PRODUTO01.
                 MOVE 0 TO W-SEL
                 READ CADPED
-                IF ST-ERRO NOT = "23"
-                   IF ST-ERRO = "00"
-                      DISPLAY (05, 21) PEDIDO
-                      DISPLAY (06, 21) NOMECLIENTE
-					               DISPLAY (07, 21) CPF
-				                 DISPLAY (08, 21) PRODUTO
-				                 DISPLAY (09, 21) UNIDADE
-				                 DISPLAY (10, 21) PRECOVENDA
-				                 DISPLAY (11, 21) QUANTIDADE
-                      DISPLAY (12, 21) VALORPEDIDO
+                IF ST-ERRO = "00"
+                      DISPLAY NOMECLIENTE AT 0440
+                      DISPLAY CPF AT 0540
+                      DISPLAY PRODUTO AT 0640
+                      DISPLAY UNIDADE AT 0740
+                      DISPLAY PRECOVENDA AT 0840
+                      DISPLAY QUANTIDADE AT 0940
+                      DISPLAY CALCPRECO AT 1040
+                      DISPLAY VALORPEDIDO AT 1140
+                      MOVE REGVERSAO OF REGPED TO W-VERSAO-PED
                       MOVE "*** PEDIDO JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
                       GO TO ACE-001
+                ELSE
+                   IF ST-ERRO = "23"
+                      MOVE "*** PEDIDO NAO ENCONTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-002
                    ELSE
                       MOVE "ERRO NA LEITURA ARQUIVO CADPED"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                   NEXT SENTENCE.
+                      GO TO ROT-FIM.
        INC-003.
-                ACCEPT (05, 21) NOMECLIENTE
+                ACCEPT NOMECLIENTE AT 0440
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-002.
        INC-004.
-                ACCEPT (06, 21) PEDIDO
+                ACCEPT CPF AT 0540
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
-
-	      INC-005.
-                ACCEPT (06, 21) CPF
+       INC-005.
+                ACCEPT PRODUTO AT 0640
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-004.
-	      INC-006.
-                ACCEPT (06, 21) PRODUTO
+       INC-006.
+                ACCEPT UNIDADE AT 0740
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-005.
-	      INC-007.
-                ACCEPT (06, 21) UNIDADE
+       INC-007.
+                ACCEPT PRECOVENDA AT 0840
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
-	      INC-008.
-                ACCEPT (06, 21) PRECOVENDA
+       INC-008.
+                ACCEPT QUANTIDADE AT 0940
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-007.
-			         MOVE 1 TO IND.
        INC-008A.
-                MOVE TABGEN(IND) TO QUANTIDADE
-			       	IF ALFAGN1 NOT = GENERO
-				       ADD 1 TO IND
-				        IF IND > 10
-		               MOVE "*** GENERO NAO ENCONTRADO ***" TO MENS
-                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                       GO TO INC-008
-                     ELSE
-				       GO TO INC=008A
-		          ELSE
-				       DISPLAY (LL CC) ALFAGN2
-	      INC-009.
-                ACCEPT (06, 21) TELEFONE
+                MOVE ZEROS TO CALCPRECO
+                ACCEPT CALCPRECO AT 1040
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-008.
-       INC-010.
-               ACCEPT (06,21) QUANTIDADE
-               ACCEPT W-ACT FROM ESCAPE KEY
-               ADD PRECOVENDA TO QUANTIDADE
-               GO TO INC-001.
+       INC-009.
+      *
+      * CALCPRECO E O PERCENTUAL DE DESCONTO DA LINHA DO PEDIDO,
+      * APLICADO SOBRE PRECOVENDA * QUANTIDADE ANTES DE GRAVAR O TOTAL.
+      *
+                COMPUTE VALORPEDIDO =
+                        (PRECOVENDA * QUANTIDADE) *
+                        (1 - (CALCPRECO / 100))
+                DISPLAY VALORPEDIDO AT 1140
+                GO TO INC-OPC.
 
        INC-OPC.
                 MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                DISPLAY "DADOS OK (S/N) : " AT 2340.
+                ACCEPT W-OPCAO AT 2357
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-001.
+                IF W-ACT = 02 GO TO INC-008A.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -191,14 +349,59 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+                IF W-SEL = 1
+                   GO TO ALT-OPC.
+                GO TO VAL-CLI.
+      *
+      ***************************************************
+      * CONFERE SE O CLIENTE E O PRODUTO DO PEDIDO ESTAO *
+      * REALMENTE CADASTRADOS, ANTES DE GRAVAR O PEDIDO  *
+      ***************************************************
+      *
+       VAL-CLI.
+                MOVE CPF TO CPF-CLI
+                READ CADCLIENTE KEY IS CPF-CLI
+                IF ST-ERRCL = "00"
+                   GO TO VAL-PRO.
+                MOVE "*** CLIENTE NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-003.
+       VAL-PRO.
+                MOVE PRODUTO TO DENOMINACAO
+                READ CADPRO KEY IS DENOMINACAO
+                IF ST-ERRP = "00"
+                   GO TO INC-WR1.
+                MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-005.
+      *
        INC-WR1.
+                IF PEDIDO = ZEROS
+                   ADD 1 TO CTL-ULTPEDIDO
+                   MOVE CTL-ULTPEDIDO TO PEDIDO
+                   CLOSE CTLPED
+                   OPEN OUTPUT CTLPED
+                   WRITE REGCTLPED
+                   MOVE ST-ERRC TO W-ST-CTL
+                   CLOSE CTLPED
+                   OPEN I-O CTLPED
+                   DISPLAY PEDIDO AT 0340
+                   IF W-ST-CTL NOT = "00"
+                      MOVE "ERRO NA GRAVACAO DO CONTROLE DE PEDIDO"
+                                                               TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM.
+                MOVE 1 TO REGVERSAO OF REGPED
+                ACCEPT DATAPEDIDO FROM DATE YYYYMMDD
+                MOVE "ABERTO" TO SITUACAO-PEDIDO
                 WRITE REGPED
                 IF ST-ERRO = "00" OR "02"
+                      PERFORM DEC-ESTOQUE THRU DEC-ESTOQUE-FIM
+                      PERFORM GRA-FICHA THRU GRA-FICHA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
                 IF ST-ERRO = "22"
-                      MOVE "*** APELIDO JA EXISTE ***       " TO MENS
+                      MOVE "*** PEDIDO JA EXISTE ***       " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001
                 ELSE
@@ -212,23 +415,27 @@
       *****************************************
       *
        ACE-001.
-                DISPLAY (23, 12)
-                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
+                DISPLAY
+         "F1=NOVO REGISTRO  F2=ALTERAR  F3=EXCLUIR  F4=SITUACAO"
+                 AT 2312.
+                ACCEPT W-OPCAO AT 2355
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                              AND W-ACT NOT = 05
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
+                DISPLAY MENS AT 2312.
                 IF W-ACT = 02
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-003.
+                IF W-ACT = 05
+                   GO TO SIT-OPC.
       *
        EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
+                DISPLAY "EXCLUIR   (S/N) : " AT 2340.
+                ACCEPT W-OPCAO AT 2357
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -238,7 +445,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADAMIGO RECORD
+                DELETE CADPED RECORD
                 IF ST-ERRO = "00"
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -248,8 +455,8 @@
                 GO TO ROT-FIM.
       *
        ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
+                DISPLAY "ALTERAR  (S/N) : " AT 2340.
+                ACCEPT W-OPCAO AT 2357
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
                 IF W-OPCAO = "N" OR "n"
@@ -261,21 +468,148 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
-                REWRITE REGAMIGO
+      *
+      * ANTES DE REGRAVAR, CONFERE SE MAIS NINGUEM ALTEROU ESTE
+      * PEDIDO DESDE QUE ELE FOI LIDO NESTA SESSAO (CONTROLE OTIMISTA
+      * DE VERSAO, JA QUE O ACESSO DINAMICO AO CADPED NAO BLOQUEIA
+      * O REGISTRO ENQUANTO O OPERADOR ESTA DIGITANDO A ALTERACAO).
+      *
+                MOVE REGPED TO W-REGPED-SAVE
+                READ CADPED
+                IF ST-ERRO NOT = "00"
+                   MOVE W-REGPED-SAVE TO REGPED
+                   MOVE "ERRO NA ALTERACAO DO REGISTRO PEDIDO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF REGVERSAO OF REGPED NOT = W-VERSAO-PED
+                   MOVE "*** REGISTRO ALTERADO POR OUTRO OPERADOR ***"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE W-REGPED-SAVE TO REGPED
+                ADD 1 TO REGVERSAO OF REGPED
+                REWRITE REGPED
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO PRODUTO"   TO MENS
+                MOVE "ERRO NA ALTERACAO DO REGISTRO PEDIDO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      ***************************************************
+      * MUDA A SITUACAO DO PEDIDO (ABERTO/FATURADO/      *
+      * CANCELADO), SEM PASSAR POR TODA A ALTERACAO      *
+      ***************************************************
+      *
+       SIT-OPC.
+                IF SITUACAO-PEDIDO NOT = "ABERTO"
+                   MOVE "*** PEDIDO JA FATURADO/CANCELADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                DISPLAY "NOVA SITUACAO (F=FATURADO C=CANCELADO) :"
+                 AT 2312.
+                ACCEPT W-SITCOD AT 2354
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-001.
+                IF W-SITCOD NOT = "F" AND "f" AND "C" AND "c"
+                   MOVE "*** DIGITE APENAS F=FATURADO  e  C=CANCELADO"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO SIT-OPC.
+                DISPLAY "CONFIRMA (S/N) : " AT 2354.
+                ACCEPT W-OPCAO AT 2372
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** SITUACAO NAO ALTERADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO SIT-OPC.
+       SIT-RW1.
+                IF W-SITCOD = "F" OR "f"
+                   MOVE "FATURADO"  TO SITUACAO-PEDIDO
+                ELSE
+                   MOVE "CANCELADO" TO SITUACAO-PEDIDO.
+                MOVE REGPED TO W-REGPED-SAVE
+                READ CADPED
+                IF ST-ERRO NOT = "00"
+                   MOVE W-REGPED-SAVE TO REGPED
+                   MOVE "ERRO NA ALTERACAO DA SITUACAO DO PEDIDO"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF REGVERSAO OF REGPED NOT = W-VERSAO-PED
+                   MOVE "*** REGISTRO ALTERADO POR OUTRO OPERADOR ***"
+                                                              TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE W-REGPED-SAVE TO REGPED
+                ADD 1 TO REGVERSAO OF REGPED
+                REWRITE REGPED
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** SITUACAO DO PEDIDO ALTERADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DA SITUACAO DO PEDIDO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *********************************************
+      * BAIXA NO ESTOQUE DO PRODUTO VENDIDO, PELA  *
+      * QUANTIDADE DO PEDIDO RECEM GRAVADO         *
+      *********************************************
+      *
+       DEC-ESTOQUE.
+                MOVE PRODUTO TO DENOMINACAO
+                READ CADPRO KEY IS DENOMINACAO
+                IF ST-ERRP = "00"
+                   IF QUANTIDADE > ESTOQUEATUAL
+                      MOVE ZEROS TO ESTOQUEATUAL
+                   ELSE
+                      SUBTRACT QUANTIDADE FROM ESTOQUEATUAL
+                   REWRITE REGPRO.
+       DEC-ESTOQUE-FIM.
+                EXIT.
+      *
+      *********************************************
+      * IMPRIME/EXPORTA A FICHA DO PEDIDO RECEM    *
+      * GRAVADO PARA O BALCAO ENTREGAR AO CLIENTE  *
+      *********************************************
+      *
+       GRA-FICHA.
+                OPEN EXTEND FICHAPED
+                IF ST-ERRF = "30" OR "35"
+                   OPEN OUTPUT FICHAPED
+                   CLOSE FICHAPED
+                   OPEN EXTEND FICHAPED.
+                MOVE PEDIDO TO FICHA-PEDIDO
+                WRITE LINHA-FICHA FROM FICHA-TIT
+                MOVE DATAPEDIDO TO FICHA-DT
+                WRITE LINHA-FICHA FROM FICHA-DATA
+                MOVE NOME-CLI TO FICHA-NOME
+                WRITE LINHA-FICHA FROM FICHA-CLI
+                MOVE CPF-CLI TO FICHA-CPF
+                WRITE LINHA-FICHA FROM FICHA-CPFL
+                MOVE PRODUTO TO FICHA-PRODUTO
+                WRITE LINHA-FICHA FROM FICHA-PRO
+                MOVE QUANTIDADE TO FICHA-QUANT
+                MOVE PRECOVENDA TO FICHA-PUNIT
+                WRITE LINHA-FICHA FROM FICHA-QTD
+                MOVE VALORPEDIDO TO FICHA-TOTVAL
+                WRITE LINHA-FICHA FROM FICHA-TOT
+                WRITE LINHA-FICHA FROM FICHA-SEP
+                CLOSE FICHAPED.
+       GRA-FICHA-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
-                DISPLAY (01, 01) ERASE
+      *          DISPLAY ERASE AT 0101.
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
@@ -290,13 +624,15 @@
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
        ROT-MENS1.
-               DISPLAY (23, 12) MENS.
+               DISPLAY MENS AT 2312.
        ROT-MENS2.
                 ADD 1 TO W-CONT
                 IF W-CONT < 30000
                    GO TO ROT-MENS2
                 ELSE
-                   DISPLAY (23, 12) LIMPA.
+                   DISPLAY LIMPA AT 2312.
        ROT-MENS-FIM.
                 EXIT.
        FIM-ROT-TEMPO.
+      *
+      *----------------*** FIM DE PROGRAMA ***-----------------*
