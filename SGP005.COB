@@ -18,6 +18,12 @@
                RECORD KEY   IS CEP
                FILE STATUS  IS ST-ERRO
                ALTERNATE RECORD KEY IS LOGR WITH DUPLICATES.
+           SELECT RELCEP   ASSIGN TO "RELCEP.TXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS ST-ERRR.
+           SELECT CADCEPK  ASSIGN TO "CADCEP.CKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS ST-ERRK.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -35,9 +41,40 @@
               03 UF            PIC X(02).
               03 UFEXTENSO        PIC X(20).
               03 FILLER           PIC X(21).
+      *
+       FD RELCEP.
+       01 LINHA-REL        PIC X(80).
+      *
+      * REGISTRO DE CHECKPOINT, GUARDA A ULTIMA CHAVE DE CEP OU
+      * LOGRADOURO LIDA, PARA RETOMAR UMA CONSULTA LONGA.
+       FD CADCEPK.
+       01 REGCEPK.
+          03 K-MODO        PIC X(01).
+          03 K-CEP         PIC 9(08).
+          03 K-LOGR        PIC X(40).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+       01 ST-ERRR      PIC X(02) VALUE "00".
+       01 ST-ERRK      PIC X(02) VALUE "00".
+       01 W-MODOBUSCA  PIC X(01) VALUE SPACES.
+       01 W-PAG        PIC 9(03) VALUE ZEROS.
+       01 W-LINPAG     PIC 9(03) VALUE ZEROS.
+       01 HDR-REL.
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 HDR-EMPRESA   PIC X(20) VALUE SPACES.
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 FILLER        PIC X(06) VALUE "PAG : ".
+          03 HDR-PAG       PIC ZZ9.
+       01 DET-REL.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-CEP      PIC 99999.999.
+          03 FILLER        PIC X(04) VALUE SPACES.
+          03 DETR-LOGR     PIC X(40).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-BAIRRO   PIC X(20).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-UF       PIC X(02).
        01 W-SEL        PIC 9(01) VALUE ZEROS.
        01 W-CONT       PIC 9(04) VALUE ZEROS.
        01 W-OPCAO      PIC X(01) VALUE SPACES.
@@ -49,6 +86,7 @@
        01 W-CADCEP     PIC X(40) VALUE "CADCEP.DAT                    ".
        01 LIN          PIC 9(03) VALUE 001.
        01 CONLIN       PIC 9(03) VALUE 001.
+       01 W-POSLIN     PIC 9(04) VALUE ZEROS.
        01 OCW03801     PIC 9(08) VALUE ZEROS.
        01 OCW03802     PIC X(40) VALUE SPACES.
        01 OCW03803     PIC X(12) VALUE SPACES.
@@ -228,28 +266,68 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM2
               ELSE
-                 GO TO INC-001.
+                 GO TO CKP-OPC.
       *         NEXT SENTENCE.
+      *
+      ****************************************************
+      * VERIFICA SE HA CHECKPOINT DE CONSULTA ANTERIOR E  *
+      * OFERECE RETOMAR A PARTIR DA ULTIMA CHAVE LIDA     *
+      ****************************************************
+      *
+       CKP-OPC.
+           OPEN INPUT CADCEPK
+           IF ST-ERRK NOT = "00"
+                  GO TO INC-001.
+           READ CADCEPK
+           CLOSE CADCEPK
+           IF ST-ERRK NOT = "00"
+                  GO TO INC-001.
+           DISPLAY " *** RETOMAR CONSULTA ANTERIOR (S/N) : . ***"
+                                                             AT 2313
+           MOVE "S" TO W-OPCAO
+           ACCEPT W-OPCAO WITH UPDATE AT 2352
+           MOVE SPACES TO MENS
+           DISPLAY MENS AT 2313
+           IF W-OPCAO NOT = "S" AND "s"
+                  GO TO INC-001.
+           MOVE K-MODO TO W-MODOBUSCA
+           IF W-MODOBUSCA = "L"
+                  MOVE K-LOGR TO OCC00102 OCW03802
+                  START CADCEP KEY IS GREATER THAN LOGR INVALID KEY
+                        MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO INC-001
+           ELSE
+                  MOVE K-CEP TO OCC00101 OCW03801
+                  START CADCEP KEY IS GREATER THAN CEP INVALID KEY
+                        MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO INC-001.
+           DISPLAY OCT038
+           GO TO INC-RD2.
       *
        INC-001.
            DISPLAY  OCT038.
                GO TO INC-001A.
        INC-001A.
            DISPLAY
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/LOGR."
+            "SOLIC.=> F1=ENCERRA  F2=CONSULTA P/LOGR.  F3=IMPRIMIR"
             AT 2313.
            ACCEPT OCT03801
-      *     ACCEPT W-ACT FROM ESCAPE KEY
+           ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
                       CLOSE CADCEP
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO IMP-OPC.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
            MOVE OCW03801 TO OCC00101
+           MOVE "C" TO W-MODOBUSCA
            START CADCEP KEY IS NOT LESS CEP INVALID KEY
                  MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -271,6 +349,7 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
            MOVE OCW03802 TO OCC00102
+           MOVE "L" TO W-MODOBUSCA
            START CADCEP KEY IS NOT LESS LOGR INVALID KEY
                  MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -295,7 +374,8 @@
            MOVE OCC00102 TO DET22
            COMPUTE LIN = CONLIN + 5
       *    DISPLAY (LIN, 02) DET2 AT 02       VERSÃO ORIGINAL
-           DISPLAY LIN AT 02 DET2
+           COMPUTE W-POSLIN = LIN * 100 + 02
+           DISPLAY DET2 AT W-POSLIN
            ADD 1 TO CONLIN
            IF CONLIN < 17
                   GO TO INC-RD2.
@@ -312,6 +392,7 @@
                   MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-SOL.
+           PERFORM GRA-CKP THRU GRA-CKP-FIM.
            MOVE 01 TO CONLIN.
            GO TO INC-001.
       *
@@ -329,12 +410,78 @@
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO NOV-SOL.
       *
+      ****************************************************
+      * ROTINA DE IMPRESSAO/EXPORTACAO DA LISTAGEM DE CEP *
+      ****************************************************
+      *
+       IMP-OPC.
+           DISPLAY " *** GERAR LISTAGEM EM RELCEP.TXT (S/N) : . ***"
+                                                             AT 2313
+           MOVE "S" TO W-OPCAO
+           ACCEPT W-OPCAO WITH UPDATE AT 2357
+           IF W-OPCAO NOT = "S" AND "s"
+                  MOVE SPACES TO MENS
+                  DISPLAY MENS AT 2313
+                  GO TO INC-001A.
+       IMP-000.
+           OPEN OUTPUT RELCEP
+           IF ST-ERRR NOT = "00"
+                  MOVE "*** ERRO NA ABERTURA DO ARQ RELCEP ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-001A.
+           MOVE ZEROS TO W-PAG
+           MOVE 999   TO W-LINPAG.
+       IMP-010.
+           START CADCEP KEY IS NOT LESS CEP INVALID KEY
+                  MOVE "*** CADCEP VAZIO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO IMP-FIM.
+       IMP-020.
+           READ CADCEP NEXT
+           IF ST-ERRO NOT = "00"
+                  GO TO IMP-FIM.
+           IF W-LINPAG > 50
+                  ADD 1 TO W-PAG
+                  MOVE W-EMPRESA TO HDR-EMPRESA
+                  MOVE W-PAG     TO HDR-PAG
+                  WRITE LINHA-REL FROM HDR-REL
+                  MOVE ZEROS TO W-LINPAG.
+           MOVE OCC00101 TO DETR-CEP
+           MOVE OCC00102 TO DETR-LOGR
+           MOVE BAIRRO   TO DETR-BAIRRO
+           MOVE UF       TO DETR-UF
+           WRITE LINHA-REL FROM DET-REL
+           ADD 1 TO W-LINPAG
+           GO TO IMP-020.
+       IMP-FIM.
+           CLOSE RELCEP
+           MOVE "*** LISTAGEM GRAVADA EM RELCEP.TXT ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC-001.
+      *
+      ****************************************************
+      * GRAVA O CHECKPOINT COM A ULTIMA CHAVE LIDA, PARA  *
+      * RETOMAR A CONSULTA NUMA PROXIMA EXECUCAO          *
+      ****************************************************
+      *
+       GRA-CKP.
+           OPEN OUTPUT CADCEPK
+           IF ST-ERRK NOT = "00"
+                  GO TO GRA-CKP-FIM.
+           MOVE W-MODOBUSCA TO K-MODO
+           MOVE OCC00101    TO K-CEP
+           MOVE OCC00102    TO K-LOGR
+           WRITE REGCEPK
+           CLOSE CADCEPK.
+       GRA-CKP-FIM.
+           EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
-           DISPLAY ERASE AT 0101.
+      *    DISPLAY ERASE AT 0101.
            CLOSE CADCEP.
        ROT-FIM2.
            EXIT PROGRAM.
