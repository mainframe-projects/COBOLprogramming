@@ -0,0 +1,242 @@
+      ******************************************************************
+      * Author: LAZARO V.A. SANTOS
+      * Date: 08-08-2026
+      * Purpose: Relatorio de faturamento por categoria de produto,
+      *          cruzando CADPED com CADPRO (TIPOPRODUTO) num periodo
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP014.
+      **************************************
+      * RELATORIO DE FATURAMENTO POR       *
+      * CATEGORIA DE PRODUTO               *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PEDIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMECLIENTE
+                                                      WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PRODUTO
+                                                      WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                                                      WITH DUPLICATES.
+       SELECT CADPRO ASSIGN TO "CADPRO.DAT"
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRP
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                            WITH DUPLICATES.
+       SELECT RELCATEG ASSIGN TO "RELCATEG.TXT"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRR.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPED.DAT".
+       01 REGPED.
+                03 PEDIDO             PIC 9(05).
+                03 CLIENTE.
+                       04 NOMECLIENTE PIC X(05).
+                       04 CPF         PIC X(11).
+                03 PRODUTO              PIC X(30).
+                03 UNIDADE              PIC X(10).
+                03 PRECOVENDA           PIC 9(06)V99.
+                03 QUANTIDADE           PIC 9(05).
+                03 VALORPEDIDO          PIC 9(08)V99.
+                03 CALCPRECO            PIC 9(03)V99.
+                03 REGVERSAO            PIC 9(06).
+                03 DATAPEDIDO           PIC 9(08).
+                03 SITUACAO-PEDIDO      PIC X(10).
+      *
+      * LAYOUT DO CADPRO.DAT (MESMO LAYOUT DO SGP002), USADO AQUI SO
+      * PARA DESCOBRIR A TIPOPRODUTO DE CADA PRODUTO DO PEDIDO.
+       FD CADPRO.
+       01 REGPRO.
+                03 CODIGO            PIC 9(08).
+                03 DENOMINACAO       PIC X(30).
+                03 UNIDADE-PRO       PIC X(12).
+                03 PRECOCUSTO        PIC 9(06)V99.
+                03 PRECOVENDA-PRO    PIC 9(06)V99.
+                03 TIPOPRODUTO       PIC X(12).
+                03 SITUACAO-PRO      PIC X(12).
+                03 ESTOQUEATUAL      PIC 9(06).
+      *
+       FD RELCATEG.
+       01 LINHA-REL          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO         PIC X(02) VALUE "00".
+       77 ST-ERRP         PIC X(02) VALUE "00".
+       77 ST-ERRR         PIC X(02) VALUE "00".
+       77 W-DATA-INI       PIC 9(08) VALUE ZEROS.
+       77 W-DATA-FIM       PIC 9(08) VALUE ZEROS.
+       77 W-LIDOS          PIC 9(06) VALUE ZEROS.
+       77 W-SELECIONADOS   PIC 9(06) VALUE ZEROS.
+       77 W-IND            PIC 9(03) VALUE ZEROS.
+       77 W-QTD-CATEG      PIC 9(03) VALUE ZEROS.
+       77 W-CATEGORIA      PIC X(12) VALUE SPACES.
+       77 W-ACHOU          PIC X(01) VALUE "N".
+          88 ACHOU                  VALUE "S".
+          88 NAO-ACHOU              VALUE "N".
+       77 W-TOTAL-GERAL    PIC 9(09)V99 VALUE ZEROS.
+       01 TAB-CATEG.
+          03 TAB-CATEG-ITEM OCCURS 50 TIMES.
+             05 TC-CATEGORIA   PIC X(12) VALUE SPACES.
+             05 TC-VALOR       PIC 9(09)V99 VALUE ZEROS.
+       01 LINHA-TIT.
+          03 FILLER        PIC X(80) VALUE SPACES.
+       01 DET-CAT.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETC-CATEGORIA PIC X(12).
+          03 FILLER        PIC X(04) VALUE SPACES.
+          03 FILLER        PIC X(14) VALUE "*** SUBTOTAL *".
+          03 DETC-VALOR    PIC ZZZZZZZ9,99.
+       01 LINHA-TOTAL.
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 FILLER        PIC X(20) VALUE "*** TOTAL GERAL *** ".
+          03 TOT-VALOR     PIC ZZZZZZZ9,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-000.
+           OPEN INPUT CADPED
+           IF ST-ERRO NOT = "00"
+                 DISPLAY "*** ARQUIVO CADPED.DAT NAO ENCONTRADO ***"
+                 GO TO ROT-FIMS.
+           OPEN INPUT CADPRO
+           IF ST-ERRP NOT = "00"
+                 DISPLAY "*** ARQUIVO CADPRO.DAT NAO ENCONTRADO ***"
+                 CLOSE CADPED
+                 GO TO ROT-FIMS.
+           OPEN OUTPUT RELCATEG
+           IF ST-ERRR NOT = "00"
+                 DISPLAY "*** ERRO NA ABERTURA DO RELCATEG.TXT ***"
+                 CLOSE CADPED
+                 CLOSE CADPRO
+                 GO TO ROT-FIMS.
+       INC-000B.
+           DISPLAY "DATA INICIAL (AAAAMMDD) : ".
+           ACCEPT W-DATA-INI.
+           DISPLAY "DATA FINAL   (AAAAMMDD) : ".
+           ACCEPT W-DATA-FIM.
+           MOVE "*** FATURAMENTO POR CATEGORIA DE PRODUTO ***"
+                TO LINHA-TIT
+           WRITE LINHA-REL FROM LINHA-TIT.
+      *
+      *****************************************************
+      * PASSAGEM UNICA PELO CADPED (CHAVE PRIMARIA PEDIDO).*
+      * PARA CADA PEDIDO DENTRO DO PERIODO, DESCOBRE A     *
+      * CATEGORIA DO PRODUTO EM CADPRO E ACUMULA O VALOR   *
+      * NUMA TABELA DE CATEGORIAS EM WORKING-STORAGE, JA   *
+      * QUE O CADPED NAO MANTEM OS PEDIDOS AGRUPADOS POR   *
+      * CATEGORIA (SO POR PRODUTO).                        *
+      *****************************************************
+      *
+       INC-001.
+           MOVE LOW-VALUES TO PEDIDO
+           START CADPED KEY IS NOT LESS PEDIDO INVALID KEY
+                 GO TO INC-FIM.
+       INC-002.
+           READ CADPED NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO INC-FIM.
+           ADD 1 TO W-LIDOS
+           IF DATAPEDIDO < W-DATA-INI OR DATAPEDIDO > W-DATA-FIM
+                 GO TO INC-002.
+           ADD 1 TO W-SELECIONADOS
+           PERFORM ACH-CATEG THRU ACH-CATEG-FIM
+           PERFORM ACU-CATEG THRU ACU-CATEG-FIM
+           GO TO INC-002.
+      *
+      ***************************************************
+      * DESCOBRE A CATEGORIA (TIPOPRODUTO) DO PRODUTO DO *
+      * PEDIDO ATUAL, PROCURANDO O CADPRO PELA CHAVE     *
+      * ALTERNATIVA DENOMINACAO                          *
+      ***************************************************
+      *
+       ACH-CATEG.
+           MOVE PRODUTO TO DENOMINACAO
+           READ CADPRO KEY IS DENOMINACAO
+           IF ST-ERRP = "00"
+                 MOVE TIPOPRODUTO TO W-CATEGORIA
+           ELSE
+                 MOVE "SEM CATEG." TO W-CATEGORIA.
+       ACH-CATEG-FIM.
+           EXIT.
+      *
+      ***************************************************
+      * PROCURA W-CATEGORIA NA TABELA; SE JA EXISTE,     *
+      * SOMA O VALOR; SE NAO EXISTE, ABRE UMA NOVA LINHA *
+      ***************************************************
+      *
+       ACU-CATEG.
+           MOVE "N" TO W-ACHOU
+           MOVE ZEROS TO W-IND
+       ACU-CATEG-001.
+           ADD 1 TO W-IND
+           IF W-IND > W-QTD-CATEG
+                 GO TO ACU-CATEG-002.
+           IF TC-CATEGORIA (W-IND) = W-CATEGORIA
+                 ADD VALORPEDIDO TO TC-VALOR (W-IND)
+                 MOVE "S" TO W-ACHOU
+                 GO TO ACU-CATEG-FIM.
+           GO TO ACU-CATEG-001.
+       ACU-CATEG-002.
+           IF NAO-ACHOU AND W-QTD-CATEG < 50
+                 ADD 1 TO W-QTD-CATEG
+                 MOVE W-CATEGORIA TO TC-CATEGORIA (W-QTD-CATEG)
+                 MOVE VALORPEDIDO TO TC-VALOR (W-QTD-CATEG).
+       ACU-CATEG-FIM.
+           EXIT.
+      *
+       INC-FIM.
+           PERFORM IMP-CATEG THRU IMP-CATEG-FIM
+               VARYING W-IND FROM 1 BY 1 UNTIL W-IND > W-QTD-CATEG.
+           MOVE W-TOTAL-GERAL TO TOT-VALOR
+           WRITE LINHA-REL FROM LINHA-TOTAL.
+           GO TO ROT-FIM.
+      *
+      ***************************************************
+      * IMPRIME O SUBTOTAL DE UMA CATEGORIA E ACUMULA NO *
+      * TOTAL GERAL                                      *
+      ***************************************************
+      *
+       IMP-CATEG.
+           MOVE TC-CATEGORIA (W-IND) TO DETC-CATEGORIA
+           MOVE TC-VALOR (W-IND) TO DETC-VALOR
+           WRITE LINHA-REL FROM DET-CAT
+           ADD TC-VALOR (W-IND) TO W-TOTAL-GERAL.
+       IMP-CATEG-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADPED
+                CLOSE CADPRO
+                CLOSE RELCATEG
+                DISPLAY "*** RELATORIO DE FATURAMENTO CONCLUIDO ***"
+                DISPLAY "PEDIDOS LIDOS          : " W-LIDOS
+                DISPLAY "PEDIDOS NO PERIODO      : " W-SELECIONADOS
+                DISPLAY "CATEGORIAS ENCONTRADAS  : " W-QTD-CATEG.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      *------------------*** FIM DE PROGRAMA ***-----------------------*
