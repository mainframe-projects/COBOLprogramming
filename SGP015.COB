@@ -0,0 +1,372 @@
+      ******************************************************************
+      * Author: LAZARO V.A. SANTOS
+      * Date: 09-08-2026
+      * Purpose: Consulta de Produto (somente leitura), nos moldes da
+      *          consulta de CEP do OCP038
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP015.
+      **************************************
+      * CONSULTA DE PRODUTO                *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPRO   ASSIGN TO "CADPRO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODIGO
+               FILE STATUS  IS ST-ERRO
+               ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPRO
+               VALUE OF FILE-ID IS "CADPRO.DAT".
+       01 REGPRO.
+                03 CODIGO            PIC 9(08).
+                03 DENOMINACAO       PIC X(30).
+                03 UNIDADE           PIC X(12).
+                03 PRECOCUSTO        PIC 9(06)V99.
+                03 PRECOVENDA        PIC 9(06)V99.
+                03 TIPOPRODUTO       PIC X(12).
+                03 SITUACAO          PIC X(12).
+                03 ESTOQUEATUAL      PIC 9(06).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-MODOBUSCA  PIC X(01) VALUE SPACES.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(04) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(55) VALUE SPACES.
+       01 LIN          PIC 9(03) VALUE 001.
+       01 CONLIN       PIC 9(03) VALUE 001.
+       01 W-POSLIN     PIC 9(04) VALUE ZEROS.
+       01 SPW01501     PIC 9(08) VALUE ZEROS.
+       01 SPW01502     PIC X(30) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *              *** CAMPOS PARA TRATAMENTO DE DATA ***
+       01 DATA-EQ.
+          03 ANO-EQ    PIC 99.
+          03 MES-EQ    PIC 99.
+          03 DIA-EQ    PIC 99.
+       01 DATA-N.
+          03 DIA       PIC 99.
+          03 MES       PIC 99.
+          03 ANO       PIC 99.
+       01 DATA-INV.
+          03 ANO-INV   PIC 99.
+          03 MES-INV   PIC 99.
+          03 DIA-INV   PIC 99.
+       01 DATA-FOR.
+          03 DIA-FOR   PIC 99.
+          03 BR1-FOR   PIC X(01) VALUE "/".
+          03 MES-FOR   PIC 99.
+          03 BR2-FOR   PIC X(01) VALUE "/".
+          03 ANO-FOR   PIC 99.
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * REPORT SECTION *
+      ******************
+      *
+       01 DET2.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DET21     PIC 9(08).
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DET22     PIC X(30) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DET23     PIC ZZZZZ9,99.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DET24     PIC X(12) VALUE SPACES.
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  SPT01501.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "-----------------------------------------".
+           05  LINE 01  COLUMN 41
+               VALUE  "-----------------------------------------".
+           05  LINE 02  COLUMN 01
+               VALUE  "º                    *** CONSULTA DE PRO".
+           05  LINE 02  COLUMN 41
+               VALUE  "DUTO ***                               º".
+           05  LINE 03  COLUMN 01
+               VALUE  "-----------------------------------------".
+           05  LINE 03  COLUMN 41
+               VALUE  "-----------------------------------------".
+           05  LINE 04  COLUMN 01
+               VALUE  "º  CODIGO    DENOMINACAO                 ".
+           05  LINE 04  COLUMN 41
+               VALUE  "      PRECO VENDA  TIPO               º".
+           05  LINE 05  COLUMN 01
+               VALUE  "º  --------  ------------------------------".
+           05  LINE 05  COLUMN 41
+               VALUE  "  -----------  ------------           º".
+           05  LINE 06  COLUMN 01
+               VALUE  "º".
+           05  LINE 06  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 07  COLUMN 01
+               VALUE  "º".
+           05  LINE 07  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 08  COLUMN 01
+               VALUE  "º".
+           05  LINE 08  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 09  COLUMN 01
+               VALUE  "º".
+           05  LINE 09  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 10  COLUMN 01
+               VALUE  "º".
+           05  LINE 10  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 11  COLUMN 01
+               VALUE  "º".
+           05  LINE 11  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 12  COLUMN 01
+               VALUE  "º".
+           05  LINE 12  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 13  COLUMN 01
+               VALUE  "º".
+           05  LINE 13  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 14  COLUMN 01
+               VALUE  "º".
+           05  LINE 14  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 15  COLUMN 01
+               VALUE  "º".
+           05  LINE 15  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 16  COLUMN 01
+               VALUE  "º".
+           05  LINE 16  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 17  COLUMN 01
+               VALUE  "º".
+           05  LINE 17  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 18  COLUMN 01
+               VALUE  "º".
+           05  LINE 18  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 19  COLUMN 01
+               VALUE  "º".
+           05  LINE 19  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 20  COLUMN 01
+               VALUE  "º".
+           05  LINE 20  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 21  COLUMN 01
+               VALUE  "º".
+           05  LINE 21  COLUMN 41
+               VALUE  "                                       º".
+           05  LINE 22  COLUMN 01
+               VALUE  "-----------------------------------------".
+           05  LINE 22  COLUMN 41
+               VALUE  "-----------------------------------------".
+           05  LINE 23  COLUMN 01
+               VALUE  "ºMENSAGEM :".
+           05  LINE 23  COLUMN 41
+               VALUE  "                              ³ SGP015 º".
+           05  LINE 24  COLUMN 01
+               VALUE  "-----------------------------------------".
+           05  LINE 24  COLUMN 41
+               VALUE  "-----------------------------------------".
+           05  DATELA
+               LINE 02  COLUMN 69  PIC XX/XX/XX
+               USING  DATA-EQ
+               HIGHLIGHT.
+       01 SPT01501T.
+           05  SPT015A01
+               LINE 06  COLUMN 06  PIC ZZZZZZZ9
+               USING  SPW01501.
+           05  SPT015A02
+               LINE 06  COLUMN 17  PIC X(30)
+               USING  SPW01502.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+           ACCEPT DATA-EQ FROM DATE.
+       ROT-INC.
+           MOVE   DATA-EQ TO DATA-INV.
+           PERFORM INVNOR.
+           MOVE DATA-N TO DATA-EQ.
+       INC-OP1.
+           OPEN INPUT CADPRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADPRO NAO EXISTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO  " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 NEXT SENTENCE.
+       INC-001.
+           DISPLAY  SPT01501.
+           GO TO INC-001A.
+       INC-001A.
+           DISPLAY
+            "SOLIC.=> F1=ENCERRA  F2=CONSULTA P/DENOMINACAO "
+            AT 2313.
+           ACCEPT SPT015A01
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADPRO
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001B.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE SPW01501 TO CODIGO
+           MOVE "C" TO W-MODOBUSCA
+           START CADPRO KEY IS NOT LESS CODIGO INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+       INC-001B.
+           DISPLAY
+            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/CODIGO"
+            AT 2313
+           ACCEPT SPT015A02
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADPRO
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE SPW01502 TO DENOMINACAO
+           MOVE "D" TO W-MODOBUSCA
+           START CADPRO KEY IS NOT LESS DENOMINACAO INVALID KEY
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+       INC-RD2.
+           DISPLAY LIMPA AT 2313
+           READ CADPRO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE ST-ERRO TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                GO TO ROT-MONTAR.
+       ROT-MONTAR.
+           MOVE CODIGO      TO DET21
+           MOVE DENOMINACAO TO DET22
+           MOVE PRECOVENDA  TO DET23
+           MOVE TIPOPRODUTO TO DET24
+           COMPUTE LIN = CONLIN + 5
+           COMPUTE W-POSLIN = LIN * 100 + 02
+           DISPLAY DET2 AT W-POSLIN
+           ADD 1 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+      *
+       ROT-SOL.
+           DISPLAY " *** CONTINUA CONSULTA : . ***" AT 2313
+           MOVE "S" TO W-OPCAO
+           ACCEPT W-OPCAO WITH UPDATE           AT 2338
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY SPT01501
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC-001.
+      *
+       NOV-SOL.
+           DISPLAY " *** NOVA CONSULTA : . ***" AT 2313
+           MOVE "S" TO W-OPCAO
+           ACCEPT W-OPCAO WITH UPDATE AT 2334
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  MOVE ZEROS  TO SPW01501
+                  MOVE SPACES TO SPW01502
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           CLOSE CADPRO.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY MENS AT 2313.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY LIMPA AT 2312.
+       ROT-MENS-FIM.
+           EXIT.
+      *
+      ************************************
+      *      *** ROTINA DE DATA ***      *
+      ************************************
+      *
+       NORINV.
+           MOVE DIA     TO DIA-INV DIA-FOR
+           MOVE MES     TO MES-INV MES-FOR
+           MOVE ANO     TO ANO-INV ANO-FOR.
+      *
+       INVNOR.
+           MOVE DIA-INV TO DIA DIA-FOR
+           MOVE MES-INV TO MES MES-FOR
+           MOVE ANO-INV TO ANO ANO-FOR.
+      *
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
