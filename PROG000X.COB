@@ -9,37 +9,87 @@
       ******************************************************************
       * Author: LÁZARO V.A. SANTOS
       * Date:09-14-2019
-      * Purpose: Treinanmento de COBOL
+      * Purpose: Consulta de cliente por CPF
       * Tectonics: cobc
       ******************************************************************
       *********************************FIM***DOCUMENTACAO***************
       *================================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCLIENTE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+      *================================================================*
+       DATA DIVISION.
        FILE SECTION.
+      * LAYOUT DO CADCLIENTE.DAT (MESMO LAYOUT DO SGP003).
+       FD CADCLIENTE
+               VALUE OF FILE-ID IS "CADCLIENTE.DAT".
+       01 REGCLI.
+               03 CPF               PIC X(12).
+               03 NOME              PIC X(40).
+               03 RG                PIC X(15).
+               03 ESTADOCIVIL       PIC X(12).
+               03 CEP               PIC 9(08).
+               03 LOGRADOURO        PIC X(40).
+               03 COMPLE            PIC X(10).
+               03 TELEFONE.
+                      04 DDD            PIC 9(02).
+                      04 NUMERO         PIC 9(09).
+               03 TELEFONE-CEL.
+                      04 DDD-CEL        PIC 9(02).
+                      04 NUMERO-CEL     PIC 9(09).
+               03 NUM               PIC X(13).
+               03 BAIRRO            PIC X(25).
+               03 CIDADE            PIC X(25).
+               03 UF                PIC X(2).
+               03 EMAIL             PIC X(40).
+               03 SITUACAO          PIC X(20).
+               03 REGVERSAO         PIC 9(06).
+      *
        WORKING-STORAGE SECTION.
        77  NUMEROX                     PIC 9(18).
        77  NUMEROX-SINAL               PIC S9(18).
        77  NUMEROX-DECIMAL             PIC 9(07)V99.
        77  NOMEX                       PIC A(20).
        77  NOMENUMERO                  PIC X(30).
-
-       01  CLIENTE.
-               02 NOME         PIC X(50) VALUE "MÔNICA DE SOUZA".
-               02 RG           PIC X(11) VALUE "11122233344".
-               02 CPF          PIC X(11) VALUE "11122233344".
-               02 ENDERECO     PIC X(20) VALUE "RUA DO LIMOEIRO".
-               02 DATANASC.
-                   03 DIA      PIC XX.
-                   03 MES      PIC XX.
-                   03 ANO      PIC X(04).
+       77  ST-ERRO                     PIC X(02) VALUE "00".
 
       *----------------------------------------------------------------*
 
-
        PROCEDURE DIVISION.
       *================================================================*
-
-                DISPLAY CLIENTE AT 0101
-                DISPLAY DIA AT 0102
-                DISPLAY MES AT 0103
-                DISPLAY ANO AT 0104.
+       INICIO.
+       INC-000.
+                OPEN INPUT CADCLIENTE
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "*** ARQ. CADCLIENTE.DAT NAO ENCONTRADO ***"
+                   GO TO ROT-FIMS.
+       INC-001.
+                DISPLAY ERASE.
+                DISPLAY "*** CONSULTA DE CLIENTE ***" AT 0101.
+                DISPLAY "CPF : " AT 0301.
+                ACCEPT CPF AT 0308.
+                IF CPF = SPACES
+                   GO TO ROT-FIM.
+       LER-CLI01.
+                READ CADCLIENTE
+                IF ST-ERRO = "00"
+                   DISPLAY "NOME     : " AT 0501
+                   DISPLAY NOME         AT 0513
+                   DISPLAY "RG       : " AT 0601
+                   DISPLAY RG           AT 0613
+                   DISPLAY "ENDERECO : " AT 0701
+                   DISPLAY LOGRADOURO   AT 0713
+                ELSE
+                   DISPLAY "*** CLIENTE NAO ENCONTRADO ***" AT 0501.
+                GO TO INC-001.
+      *
+       ROT-FIM.
+                CLOSE CADCLIENTE.
+       ROT-FIMS.
                 STOP RUN.
