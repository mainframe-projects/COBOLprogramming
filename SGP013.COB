@@ -0,0 +1,104 @@
+      ******************************************************************
+      * Author: LAZARO V.A. SANTOS
+      * Date: 08-08-2026
+      * Purpose: Menu principal do sistema - chama SGP001, SGP002,
+      *          SGP003, SGP006, OCP038 e SGP015 a partir de uma
+      *          unica tela
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP013.
+      **************************************
+      * MENU PRINCIPAL                     *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       MEN-001.
+                DISPLAY ERASE.
+           DISPLAY "|-----------------------------------------------|"
+               AT 0101.
+           DISPLAY "|                SISTEMA DE GESTAO               |"
+               AT 0201.
+           DISPLAY "|-----------------------------------------------|"
+               AT 0301.
+           DISPLAY "|  1 - CADASTRO DE CEP                           |"
+               AT 0501.
+           DISPLAY "|  2 - CADASTRO DE PRODUTO                       |"
+               AT 0601.
+           DISPLAY "|  3 - CADASTRO DE CLIENTE                       |"
+               AT 0701.
+           DISPLAY "|  4 - CADASTRO DE PEDIDO                        |"
+               AT 0801.
+           DISPLAY "|  5 - CONSULTA DE CEP                           |"
+               AT 0901.
+           DISPLAY "|  6 - CONSULTA DE PRODUTO                       |"
+               AT 1001.
+           DISPLAY "|  0 - SAIR                                      |"
+               AT 1101.
+           DISPLAY "|-----------------------------------------------|"
+               AT 1201.
+                DISPLAY "OPCAO : " AT 1401.
+                ACCEPT W-OPCAO AT 1410.
+      *
+       MEN-002.
+                IF W-OPCAO = "1"
+                   CALL "SGP001"
+                   GO TO MEN-001.
+                IF W-OPCAO = "2"
+                   CALL "SGP002"
+                   GO TO MEN-001.
+                IF W-OPCAO = "3"
+                   CALL "SGP003"
+                   GO TO MEN-001.
+                IF W-OPCAO = "4"
+                   CALL "SGP006"
+                   GO TO MEN-001.
+                IF W-OPCAO = "5"
+                   CALL "OCP038"
+                   GO TO MEN-001.
+                IF W-OPCAO = "6"
+                   CALL "SGP015"
+                   GO TO MEN-001.
+                IF W-OPCAO = "0"
+                   GO TO ROT-FIM.
+                MOVE "*** OPCAO INVALIDA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO MEN-001.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+                DISPLAY MENS AT 1401.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 30000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY LIMPA AT 1401.
+       ROT-MENS-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY ERASE.
+                STOP RUN.
+      *
+      *------------------*** FIM DE PROGRAMA ***-----------------------*
