@@ -0,0 +1,395 @@
+      ******************************************************************
+      * Author: LAZARO V.A. SANTOS
+      * Date: 09-08-2026
+      * Purpose: Fechamento de mes - copia datada (backup) de CADCEP,
+      *          CADCLIENTE, CADPRO e CADPED, e arquivamento dos
+      *          pedidos de CADPED anteriores a uma data limite
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP016.
+      **************************************
+      * FECHAMENTO DE MES E BACKUP         *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *        *** ARQUIVOS DE ORIGEM (SOMENTE LEITURA) ***
+           SELECT CADCEP     ASSIGN TO "CADCEP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODCEP
+               FILE STATUS  IS ST-ERRCEP
+               ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES.
+           SELECT CADCLIENTE ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CPF-CLI
+               FILE STATUS  IS ST-ERRCLI
+               ALTERNATE RECORD KEY IS NOME-CLI WITH DUPLICATES.
+           SELECT CADPRO     ASSIGN TO "CADPRO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CODIGO
+               FILE STATUS  IS ST-ERRPRO
+               ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
+           SELECT CADPED     ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS PEDIDO
+               FILE STATUS  IS ST-ERRPED
+               ALTERNATE RECORD KEY IS NOMECLIENTE WITH DUPLICATES
+               ALTERNATE RECORD KEY IS PRODUTO     WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CPF         WITH DUPLICATES.
+      *        *** COPIAS DE BACKUP DATADAS (NOME MONTADO EM TEMPO DE
+      *        *** EXECUCAO COM A DATA DE HOJE) ***
+           SELECT BKPCEP ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS ST-ERRBCP.
+           SELECT BKPCLI ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS ST-ERRBCL.
+           SELECT BKPPRO ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS ST-ERRBPR.
+           SELECT BKPPED ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS ST-ERRBPD.
+      *        *** PEDIDOS RETIRADOS DE CADPED.DAT POR SEREM          ***
+      *        *** ANTERIORES A DATA LIMITE INFORMADA PELO OPERADOR  ***
+           SELECT CADPEDA ASSIGN TO "CADPED.ARQ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS ST-ERRARQ.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * LAYOUT DO CADCEP.DAT (MESMO LAYOUT DO SGP001).
+       FD CADCEP.
+       01 REGCEP.
+               03 CODCEP        PIC 9(08).
+               03 LOGRADOURO        PIC X(40).
+               03 BAIRRO            PIC X(20).
+               03 CIDADE            PIC X(20).
+               03 UF                PIC X(02).
+      *
+      * LAYOUT DO CADCLIENTE.DAT (MESMO LAYOUT DO SGP003), COM OS
+      * CAMPOS QUE COLIDIRIAM COM CADPED RENOMEADOS COM SUFIXO -CLI,
+      * DO MESMO JEITO QUE O SGP006/SGP008 JA FAZEM.
+       FD CADCLIENTE.
+       01 REGCLI.
+                03 CPF-CLI           PIC X(12).
+                03 NOME-CLI          PIC X(40).
+                03 RG                PIC X(15).
+                03 ESTADOCIVIL       PIC X(12).
+                03 CEPCLI            PIC 9(08).
+                03 LOGRADOURO-CLI    PIC X(40).
+                03 COMPLE            PIC X(10).
+                03 TELEFONE.
+                       04 DDD            PIC 9(02).
+                       04 NUMERO         PIC 9(09).
+                03 TELEFONE-CEL.
+                       04 DDD-CEL        PIC 9(02).
+                       04 NUMERO-CEL     PIC 9(09).
+                03 NUM               PIC X(13).
+                03 BAIRRO-CLI        PIC X(25).
+                03 CIDADE-CLI        PIC X(25).
+                03 UF-CLI            PIC X(2).
+                03 EMAIL             PIC X(40).
+                03 SITUACAO          PIC X(20).
+                03 REGVERSAO         PIC 9(06).
+      *
+      * LAYOUT DO CADPRO.DAT (MESMO LAYOUT DO SGP002).
+       FD CADPRO.
+       01 REGPRO.
+                03 CODIGO            PIC 9(08).
+                03 DENOMINACAO       PIC X(30).
+                03 UNIDADE-PRO       PIC X(12).
+                03 PRECOCUSTO        PIC 9(06)V99.
+                03 PRECOVENDA-PRO    PIC 9(06)V99.
+                03 TIPOPRODUTO       PIC X(12).
+                03 SITUACAO-PRO      PIC X(12).
+                03 ESTOQUEATUAL      PIC 9(06).
+      *
+      * LAYOUT DO CADPED.DAT (MESMO LAYOUT DO SGP006).
+       FD CADPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPED.DAT".
+       01 REGPED.
+                03 PEDIDO             PIC 9(05).
+                03 CLIENTE.
+                       04 NOMECLIENTE PIC X(05).
+                       04 CPF         PIC X(11).
+                03 PRODUTO              PIC X(30).
+                03 UNIDADE              PIC X(10).
+                03 PRECOVENDA           PIC 9(06)V99.
+                03 QUANTIDADE           PIC 9(05).
+                03 VALORPEDIDO          PIC 9(08)V99.
+                03 CALCPRECO            PIC 9(03)V99.
+                03 REGVERSAO            PIC 9(06).
+                03 DATAPEDIDO           PIC 9(08).
+                03 SITUACAO-PEDIDO      PIC X(10).
+      *
+      * COPIAS DE BACKUP - CLONE BYTE-A-BYTE DO REGISTRO DE ORIGEM,
+      * NOS MOLDES DE UM REPRO DE ARQUIVO INDEXADO P/SEQUENCIAL.
+       FD BKPCEP
+               VALUE OF FILE-ID IS W-NOMEBCP.
+       01 BKP-REG-CEP        PIC X(90).
+       FD BKPCLI
+               VALUE OF FILE-ID IS W-NOMEBCL.
+       01 BKP-REG-CLI        PIC X(290).
+       FD BKPPRO
+               VALUE OF FILE-ID IS W-NOMEBPR.
+       01 BKP-REG-PRO        PIC X(96).
+       FD BKPPED
+               VALUE OF FILE-ID IS W-NOMEBPD.
+       01 BKP-REG-PED        PIC X(113).
+      *
+       FD CADPEDA.
+       01 REGPEDA.
+                03 A-PEDIDO             PIC 9(05).
+                03 A-NOMECLIENTE        PIC X(05).
+                03 A-CPF                PIC X(11).
+                03 A-PRODUTO            PIC X(30).
+                03 A-UNIDADE            PIC X(10).
+                03 A-PRECOVENDA         PIC 9(06)V99.
+                03 A-QUANTIDADE         PIC 9(05).
+                03 A-VALORPEDIDO        PIC 9(08)V99.
+                03 A-CALCPRECO          PIC 9(03)V99.
+                03 A-REGVERSAO          PIC 9(06).
+                03 A-DATAPEDIDO         PIC 9(08).
+                03 A-SITUACAO-PEDIDO    PIC X(10).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRCEP    PIC X(02) VALUE "00".
+       77 ST-ERRCLI    PIC X(02) VALUE "00".
+       77 ST-ERRPRO    PIC X(02) VALUE "00".
+       77 ST-ERRPED    PIC X(02) VALUE "00".
+       77 ST-ERRBCP    PIC X(02) VALUE "00".
+       77 ST-ERRBCL    PIC X(02) VALUE "00".
+       77 ST-ERRBPR    PIC X(02) VALUE "00".
+       77 ST-ERRBPD    PIC X(02) VALUE "00".
+       77 ST-ERRARQ    PIC X(02) VALUE "00".
+       77 W-DATAHOJE   PIC 9(08) VALUE ZEROS.
+       77 W-DATALIMITE PIC 9(08) VALUE ZEROS.
+       77 W-NOMEBCP    PIC X(40) VALUE SPACES.
+       77 W-NOMEBCL    PIC X(40) VALUE SPACES.
+       77 W-NOMEBPR    PIC X(40) VALUE SPACES.
+       77 W-NOMEBPD    PIC X(40) VALUE SPACES.
+       77 W-CEP-ANTES  PIC 9(06) VALUE ZEROS.
+       77 W-CLI-ANTES  PIC 9(06) VALUE ZEROS.
+       77 W-PRO-ANTES  PIC 9(06) VALUE ZEROS.
+       77 W-PED-ANTES  PIC 9(06) VALUE ZEROS.
+       77 W-PED-DEPOIS PIC 9(06) VALUE ZEROS.
+       77 W-PED-ARQ    PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD.
+           STRING "CADCEP."      W-DATAHOJE DELIMITED BY SIZE
+                                  INTO W-NOMEBCP
+           STRING "CADCLIENTE."  W-DATAHOJE DELIMITED BY SIZE
+                                  INTO W-NOMEBCL
+           STRING "CADPRO."      W-DATAHOJE DELIMITED BY SIZE
+                                  INTO W-NOMEBPR
+           STRING "CADPED."      W-DATAHOJE DELIMITED BY SIZE
+                                  INTO W-NOMEBPD.
+           DISPLAY
+           "*** FECHAMENTO DE MES - BACKUP E ARQUIVAMENTO ***".
+           DISPLAY "DATA LIMITE PARA ARQUIVAR PEDIDOS (AAAAMMDD) : "
+                WITH NO ADVANCING.
+           ACCEPT W-DATALIMITE.
+           IF W-DATALIMITE = ZEROS
+              DISPLAY "*** NENHUM PEDIDO SERA ARQUIVADO NESTE RUN ***".
+      *
+           PERFORM BKP-CEP THRU BKP-CEP-FIM
+           PERFORM BKP-CLI THRU BKP-CLI-FIM
+           PERFORM BKP-PRO THRU BKP-PRO-FIM
+           PERFORM BKP-PED THRU BKP-PED-FIM
+           PERFORM ARQ-PED THRU ARQ-PED-FIM
+           PERFORM REL-FIM THRU REL-FIM-FIM.
+           GO TO ROT-FIMS.
+      *
+      ****************************************************
+      * COPIA CADCEP.DAT PARA O ARQUIVO DE BACKUP DATADO  *
+      ****************************************************
+      *
+       BKP-CEP.
+           OPEN INPUT CADCEP
+           IF ST-ERRCEP NOT = "00"
+              DISPLAY "*** CADCEP.DAT NAO ENCONTRADO - IGNORADO ***"
+              GO TO BKP-CEP-FIM.
+           OPEN OUTPUT BKPCEP
+           IF ST-ERRBCP NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO BACKUP DE CADCEP ***"
+              CLOSE CADCEP
+              GO TO BKP-CEP-FIM.
+       BKP-CEP-010.
+           READ CADCEP NEXT
+           IF ST-ERRCEP NOT = "00"
+              GO TO BKP-CEP-020.
+           ADD 1 TO W-CEP-ANTES
+           WRITE BKP-REG-CEP FROM REGCEP
+           GO TO BKP-CEP-010.
+       BKP-CEP-020.
+           CLOSE CADCEP BKPCEP.
+       BKP-CEP-FIM.
+           EXIT.
+      *
+      ****************************************************
+      * COPIA CADCLIENTE.DAT PARA O ARQUIVO DE BACKUP     *
+      ****************************************************
+      *
+       BKP-CLI.
+           OPEN INPUT CADCLIENTE
+           IF ST-ERRCLI NOT = "00"
+              DISPLAY "*** CADCLIENTE.DAT NAO ENCONTRADO - IGNORADO ***"
+              GO TO BKP-CLI-FIM.
+           OPEN OUTPUT BKPCLI
+           IF ST-ERRBCL NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO BACKUP DE CADCLIENTE ***"
+              CLOSE CADCLIENTE
+              GO TO BKP-CLI-FIM.
+       BKP-CLI-010.
+           READ CADCLIENTE NEXT
+           IF ST-ERRCLI NOT = "00"
+              GO TO BKP-CLI-020.
+           ADD 1 TO W-CLI-ANTES
+           WRITE BKP-REG-CLI FROM REGCLI
+           GO TO BKP-CLI-010.
+       BKP-CLI-020.
+           CLOSE CADCLIENTE BKPCLI.
+       BKP-CLI-FIM.
+           EXIT.
+      *
+      ****************************************************
+      * COPIA CADPRO.DAT PARA O ARQUIVO DE BACKUP         *
+      ****************************************************
+      *
+       BKP-PRO.
+           OPEN INPUT CADPRO
+           IF ST-ERRPRO NOT = "00"
+              DISPLAY "*** CADPRO.DAT NAO ENCONTRADO - IGNORADO ***"
+              GO TO BKP-PRO-FIM.
+           OPEN OUTPUT BKPPRO
+           IF ST-ERRBPR NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO BACKUP DE CADPRO ***"
+              CLOSE CADPRO
+              GO TO BKP-PRO-FIM.
+       BKP-PRO-010.
+           READ CADPRO NEXT
+           IF ST-ERRPRO NOT = "00"
+              GO TO BKP-PRO-020.
+           ADD 1 TO W-PRO-ANTES
+           WRITE BKP-REG-PRO FROM REGPRO
+           GO TO BKP-PRO-010.
+       BKP-PRO-020.
+           CLOSE CADPRO BKPPRO.
+       BKP-PRO-FIM.
+           EXIT.
+      *
+      ****************************************************
+      * COPIA CADPED.DAT PARA O ARQUIVO DE BACKUP, ANTES   *
+      * DE QUALQUER PEDIDO SER ARQUIVADO                  *
+      ****************************************************
+      *
+       BKP-PED.
+           OPEN INPUT CADPED
+           IF ST-ERRPED NOT = "00"
+              DISPLAY "*** CADPED.DAT NAO ENCONTRADO - IGNORADO ***"
+              GO TO BKP-PED-FIM.
+           OPEN OUTPUT BKPPED
+           IF ST-ERRBPD NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DO BACKUP DE CADPED ***"
+              CLOSE CADPED
+              GO TO BKP-PED-FIM.
+       BKP-PED-010.
+           READ CADPED NEXT
+           IF ST-ERRPED NOT = "00"
+              GO TO BKP-PED-020.
+           ADD 1 TO W-PED-ANTES
+           WRITE BKP-REG-PED FROM REGPED
+           GO TO BKP-PED-010.
+       BKP-PED-020.
+           CLOSE CADPED BKPPED.
+       BKP-PED-FIM.
+           EXIT.
+      *
+      ****************************************************
+      * ARQUIVA OS PEDIDOS DE CADPED.DAT COM DATAPEDIDO    *
+      * ANTERIOR A DATA LIMITE, GRAVANDO EM CADPED.ARQ E   *
+      * EXCLUINDO O REGISTRO DO ARQUIVO VIVO               *
+      ****************************************************
+      *
+       ARQ-PED.
+           IF W-DATALIMITE = ZEROS
+              GO TO ARQ-PED-FIM.
+           OPEN I-O CADPED
+           IF ST-ERRPED NOT = "00"
+              DISPLAY "*** CADPED.DAT NAO ENCONTRADO - IGNORADO ***"
+              GO TO ARQ-PED-FIM.
+           OPEN EXTEND CADPEDA
+           IF ST-ERRARQ = "30" OR "35"
+              OPEN OUTPUT CADPEDA
+              CLOSE CADPEDA
+              OPEN EXTEND CADPEDA.
+           IF ST-ERRARQ NOT = "00"
+              DISPLAY "*** ERRO NA ABERTURA DE CADPED.ARQ ***"
+              CLOSE CADPED
+              GO TO ARQ-PED-FIM.
+       ARQ-PED-010.
+           READ CADPED NEXT
+           IF ST-ERRPED NOT = "00"
+              GO TO ARQ-PED-020.
+           IF DATAPEDIDO = ZEROS OR DATAPEDIDO NOT < W-DATALIMITE
+              GO TO ARQ-PED-010.
+           MOVE PEDIDO          TO A-PEDIDO
+           MOVE NOMECLIENTE     TO A-NOMECLIENTE
+           MOVE CPF             TO A-CPF
+           MOVE PRODUTO         TO A-PRODUTO
+           MOVE UNIDADE         TO A-UNIDADE
+           MOVE PRECOVENDA      TO A-PRECOVENDA
+           MOVE QUANTIDADE      TO A-QUANTIDADE
+           MOVE VALORPEDIDO     TO A-VALORPEDIDO
+           MOVE CALCPRECO       TO A-CALCPRECO
+           MOVE REGVERSAO IN REGPED TO A-REGVERSAO
+           MOVE DATAPEDIDO      TO A-DATAPEDIDO
+           MOVE SITUACAO-PEDIDO TO A-SITUACAO-PEDIDO
+           WRITE REGPEDA
+           DELETE CADPED RECORD
+           ADD 1 TO W-PED-ARQ
+           GO TO ARQ-PED-010.
+       ARQ-PED-020.
+           CLOSE CADPED CADPEDA.
+       ARQ-PED-FIM.
+           EXIT.
+      *
+      ****************************************************
+      * IMPRIME O RESUMO DO FECHAMENTO                    *
+      ****************************************************
+      *
+       REL-FIM.
+           COMPUTE W-PED-DEPOIS = W-PED-ANTES - W-PED-ARQ.
+           DISPLAY "*** BACKUP DE HOJE " W-DATAHOJE " ***"
+           DISPLAY "CADCEP     - REGISTROS COPIADOS    : " W-CEP-ANTES
+           DISPLAY "CADCLIENTE - REGISTROS COPIADOS    : " W-CLI-ANTES
+           DISPLAY "CADPRO     - REGISTROS COPIADOS    : " W-PRO-ANTES
+           DISPLAY "CADPED     - REGISTROS ANTES       : " W-PED-ANTES
+           DISPLAY "CADPED     - PEDIDOS ARQUIVADOS     : " W-PED-ARQ
+           DISPLAY "CADPED     - REGISTROS DEPOIS      : " W-PED-DEPOIS.
+       REL-FIM-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *------------------*** FIM DE PROGRAMA ***-----------------------*
