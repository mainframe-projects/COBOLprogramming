@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author: LAZARO V.A. SANTOS
+      * Date: 08-08-2026
+      * Purpose: Relatorio de pedidos em aberto ha muito tempo
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP010.
+      **************************************
+      * RELATORIO DE PEDIDOS EM ABERTO     *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PEDIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMECLIENTE
+                                                      WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PRODUTO
+                                                      WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                                                      WITH DUPLICATES.
+       SELECT RELABERTO ASSIGN TO "RELABERTO.TXT"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRR.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPED.DAT".
+       01 REGPED.
+                03 PEDIDO             PIC 9(05).
+                03 CLIENTE.
+                       04 NOMECLIENTE PIC X(05).
+                       04 CPF         PIC X(11).
+                03 PRODUTO              PIC X(30).
+                03 UNIDADE              PIC X(10).
+                03 PRECOVENDA           PIC 9(06)V99.
+                03 QUANTIDADE           PIC 9(05).
+                03 VALORPEDIDO          PIC 9(08)V99.
+                03 CALCPRECO            PIC 9(03)V99.
+                03 REGVERSAO            PIC 9(06).
+                03 DATAPEDIDO           PIC 9(08).
+                03 SITUACAO-PEDIDO      PIC X(10).
+      *
+       FD RELABERTO.
+       01 LINHA-REL        PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRR      PIC X(02) VALUE "00".
+       77 W-LIDOS      PIC 9(06) VALUE ZEROS.
+       77 W-ABERTOS    PIC 9(06) VALUE ZEROS.
+       77 W-DATALIMITE PIC 9(08) VALUE ZEROS.
+       01 DET-REL.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-PEDIDO   PIC ZZZZ9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-NOME     PIC X(05).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-PRODUTO  PIC X(30).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-DATA     PIC 9(08).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-VALOR    PIC ZZZZZ9,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-000.
+           OPEN INPUT CADPED
+           IF ST-ERRO NOT = "00"
+                 DISPLAY "*** ARQUIVO CADPED.DAT NAO ENCONTRADO ***"
+                 GO TO ROT-FIMS.
+           OPEN OUTPUT RELABERTO
+           IF ST-ERRR NOT = "00"
+                 DISPLAY "*** ERRO NA ABERTURA DO RELABERTO.TXT ***"
+                 CLOSE CADPED
+                 GO TO ROT-FIMS.
+      *
+      * DATA LIMITE E INFORMADA PELO OPERADOR A CADA EXECUCAO, PARA
+      * QUE O NUMERO DE DIAS EM ABERTO CONSIDERADO ATRASADO SEJA
+      * CONFIGURAVEL SEM RECOMPILAR O RELATORIO.
+      *
+       INC-000B.
+           DISPLAY "PEDIDOS ABERTOS DESDE ANTES DE (AAAAMMDD) : ".
+           ACCEPT W-DATALIMITE.
+      *
+       INC-001.
+           START CADPED KEY IS NOT LESS PEDIDO INVALID KEY
+                 GO TO ROT-FIM.
+       INC-002.
+           READ CADPED NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO ROT-FIM.
+           ADD 1 TO W-LIDOS
+           IF SITUACAO-PEDIDO = "ABERTO" AND DATAPEDIDO < W-DATALIMITE
+                 ADD 1 TO W-ABERTOS
+                 MOVE PEDIDO         TO DETR-PEDIDO
+                 MOVE NOMECLIENTE    TO DETR-NOME
+                 MOVE PRODUTO        TO DETR-PRODUTO
+                 MOVE DATAPEDIDO     TO DETR-DATA
+                 MOVE VALORPEDIDO    TO DETR-VALOR
+                 WRITE LINHA-REL FROM DET-REL.
+           GO TO INC-002.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADPED
+                CLOSE RELABERTO
+                DISPLAY "*** RELATORIO DE PEDIDOS ABERTOS CONCLUIDO ***"
+                DISPLAY "PEDIDOS LIDOS          : " W-LIDOS
+                DISPLAY "PEDIDOS EM ABERTO       : " W-ABERTOS.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      *------------------*** FIM DE PROGRAMA ***-----------------------*
