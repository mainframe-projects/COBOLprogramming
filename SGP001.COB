@@ -19,6 +19,14 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS LOGRADOURO
                                             WITH DUPLICATES.
+       SELECT CADCEPL ASSIGN TO "CADCEP.LOG"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRL.
+       SELECT CADUF ASSIGN TO "CADUF.DAT"
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS UF-COD
+                    FILE STATUS  IS ST-ERRUF.
 
        DATA DIVISION.
        FILE SECTION.
@@ -32,10 +40,31 @@
                03 CIDADE            PIC X(20).
                03 UF                PIC X(02).
 
+      *
+      * TRILHA DE AUDITORIA DAS ALTERACOES/EXCLUSOES DE CEP, COM A
+      * IMAGEM ANTERIOR DO REGISTRO, O OPERADOR E A DATA/HORA.
+       FD CADCEPL.
+       01 REGCEPL.
+               03 L-OPERADOR        PIC X(10).
+               03 L-DATA            PIC 9(08).
+               03 L-HORA            PIC 9(08).
+               03 L-OPERACAO        PIC X(10).
+               03 L-CODCEP          PIC 9(08).
+               03 L-LOGRADOURO      PIC X(40).
+               03 L-BAIRRO          PIC X(20).
+               03 L-CIDADE          PIC X(20).
+               03 L-UF              PIC X(02).
+      *
+      * TABELA DE UF (CODIGO/EXTENSO), COMPARTILHADA COM O SGP002,
+      * MANTIDA PELA CARGA EM LOTE SGP012.
+       FD CADUF.
+       01 REGUF.
+               03 UF-COD            PIC X(02).
+               03 UF-EXTENSO        PIC X(20).
       *
        WORKING-STORAGE SECTION.
 
-       01 MASC1           PIC ZZZ.ZZ9,99.
+       01 MASC1           PIC ZZZ.999,99.
       * 01 MASC2           PIC ZZZZ.ZZZ.ZZ9,99.
 
        77 W-SEL        PIC 9(01) VALUE ZEROS.
@@ -43,41 +72,23 @@
        77 W-OPCAO      PIC X(01) VALUE SPACES.
 
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRL      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-OPERADOR   PIC X(10) VALUE SPACES.
+       77 ST-ERRUF     PIC X(02) VALUE "00".
        01 XUF          PIC X(20) VALUE ZEROS.
+       01 W-LOGRADOURO-ANT  PIC X(40) VALUE SPACES.
+       01 W-BAIRRO-ANT      PIC X(20) VALUE SPACES.
+       01 W-CIDADE-ANT      PIC X(20) VALUE SPACES.
+       01 W-UF-ANT          PIC X(02) VALUE SPACES.
+       01 W-BUSCA-LOGR      PIC X(40) VALUE SPACES.
       *----------------------------------------------------------------*
-       01 IND PIC 9(02) VALUE ZEROS.
-
-       01 TB.
-       03 TB1 PIC X(54) VALUE "ACAMROSPRJBASCMTMGRSESCEAL".
-
-       01 TABUF REDEFINES TB.
-       03 TABUFX PIC X(02) OCCURS 27 TIMES.
-       01 TBE.
-      *                         1234567890123456789012345678901234567890
-       03 TBE1 PIC X(40) VALUE "SÃO PAULO           ACRE".
-       03 TBE2 PIC X(40) VALUE "RIO DE JANEIRO      CEARA".
-       03 TBE3 PIC X(40) VALUE "ESPIRITO SANTO      BAHIA".
-       03 TBE4 PIC X(40) VALUE "AMAZONAS".
-       03 TBE5 PIC X(40) VALUE "MINAS GERAIS".
-       03 TBE6 PIC X(40) VALUE "BAHIA".
-       03 TBE7 PIC X(40) VALUE "CEARÁ".
-       03 TBE8 PIC X(40) VALUE "ALAGOAS".
-       03 TBE9 PIC X(40) VALUE "SANTA CATARINA".
-       03 TBE10 PIC X(20) VALUE "BRASÍLIA".
-       03 TBE11 PIC X(20) VALUE "DISTRITO FEDERAL".
-       03 TBE12 PIC X(20) VALUE "MARANHÃO".
-       03 TBE13 PIC X(20) VALUE "PIAUÍ".
-       03 TBE14 PIC X(20) VALUE "AMAPÁ".
-       03 TBE15 PIC X(20) VALUE "RONDÔNIA".
-       03 TBE16 PIC X(20) VALUE "RORAIMA".
-
-       01 TABUFE REDEFINES TBE.
-
-       03 TABUFE1 PIC X(20) OCCURS 27 TIMES.
-
+      * UF E VALIDADA CONTRA O CADUF.DAT (VER INC-006A), QUE SUBSTITUI
+      * A ANTIGA TABELA TB1/TABUFX E TBE1-TBE16/TABUFE1 EM WORKING-
+      * STORAGE: UMA CORRECAO NA TABELA DE ESTADOS PASSA A SER UMA
+      * ATUALIZACAO DO ARQUIVO, NAO UMA RECOMPILACAO DE CADA PROGRAMA.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELA.
@@ -189,6 +200,24 @@
        PROCEDURE DIVISION.
 
        INICIO.
+       INC-000.
+               DISPLAY "OPERADOR : " AT 1020.
+               ACCEPT W-OPERADOR AT 1032.
+               OPEN I-O CADCEP
+               IF ST-ERRO NOT = "00"
+                  IF ST-ERRO = "30"
+                     OPEN OUTPUT CADCEP
+                     CLOSE CADCEP
+                     OPEN I-O CADCEP
+                  ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQ CADCEP" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-FIMS.
+               OPEN INPUT CADUF
+               IF ST-ERRUF NOT = "00"
+                  DISPLAY "*** ARQUIVO CADUF.DAT NAO ENCONTRADO ***"
+                  CLOSE CADCEP
+                  GO TO ROT-FIMS.
        INC-001.
                DISPLAY TELA.
 
@@ -196,7 +225,6 @@
                 ACCEPT CODCEP AT 0421
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02
-                   CLOSE CADCEP
                    GO TO ROT-FIM.
                 IF CODCEP  = 0
                    MOVE "*** CEP INVALIDO ***" TO MENS
@@ -212,6 +240,10 @@
                       DISPLAY BAIRRO AT 0712
                       DISPLAY CIDADE AT 0812
                       DISPLAY UF AT 0912
+                      MOVE LOGRADOURO TO W-LOGRADOURO-ANT
+                      MOVE BAIRRO TO W-BAIRRO-ANT
+                      MOVE CIDADE TO W-CIDADE-ANT
+                      MOVE UF TO W-UF-ANT
                       MOVE "*** CEP JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -241,19 +273,13 @@
       *          ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-005.
        INC-006A.
-               MOVE 1 TO IND
-               GO TO INC-007.
-
-       INC-007.
-               IF UF NOT = TABUFX (IND)
-                   IF IND < 27
-                       ADD 1 TO IND
-                       GO TO INC-006
-                       ELSE
-                           DISPLAY "UF INCORRETA" AT 2340
-                           GO TO INC-006
-                           ELSE
-                           DISPLAY TELA.
+               MOVE UF TO UF-COD
+               READ CADUF
+               IF ST-ERRUF NOT = "00"
+                   DISPLAY "UF INCORRETA" AT 2340
+                   GO TO INC-006.
+               MOVE UF-EXTENSO TO XUF
+               DISPLAY TELA.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY "DADOS OK (S/N) : " AT 2340
@@ -268,14 +294,38 @@
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
-
+                IF W-SEL = 1
+                   GO TO ALT-OPC.
+                GO TO INC-WR1.
+      *
+      ***************************************************
+      * GRAVA UM CEP NOVO (W-SEL=0, CODCEP AINDA NAO      *
+      * CADASTRADO NO ARQUIVO)                            *
+      ***************************************************
+      *
+       INC-WR1.
+                WRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** DADOS GRAVADOS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF ST-ERRO = "22"
+                   MOVE "*** CEP JA EXISTE ***       " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001
+                ELSE
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADCEP" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+      *
        ACE-001.
                 DISPLAY
-             "F1=NOVO REGISTRO DE CEP   F2=ALTERAR CEP  F3=EXCLUIR CEP"
+              "F1=NOVO REGISTRO  F2=ALTERAR  F3=EXCLUIR  F4=BUSCAR RUA"
               AT 2312.
                 ACCEPT W-OPCAO AT 2355.
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                              AND W-ACT NOT = 05
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY MENS AT 2312.
@@ -284,6 +334,8 @@
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-003.
+                IF W-ACT = 05
+                   GO TO BUS-OPC.
       *
        EXC-OPC.
                 DISPLAY "EXCLUIR   (S/N) : " AT 2340.
@@ -296,7 +348,22 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
-
+       EXC-DL1.
+                MOVE CODCEP TO L-CODCEP
+                MOVE LOGRADOURO TO L-LOGRADOURO
+                MOVE BAIRRO TO L-BAIRRO
+                MOVE CIDADE TO L-CIDADE
+                MOVE UF TO L-UF
+                MOVE "EXCLUSAO" TO L-OPERACAO
+                PERFORM GRA-LOG THRU GRA-LOG-FIM
+                DELETE CADCEP RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
       *
        ALT-OPC.
                 DISPLAY "ALTERAR  (S/N) : " AT 2340.
@@ -311,13 +378,94 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
-
-                DISPLAY "..." AT 2340.
-                ACCEPT W-OPCAO AT 2357.
-                IF W-OPCAO = "0" OR "Þ"
-                   MOVE "*** CARACTERES NAO ACEITOS ***" TO MENS
+       ALT-RW1.
+                MOVE CODCEP TO L-CODCEP
+                MOVE W-LOGRADOURO-ANT TO L-LOGRADOURO
+                MOVE W-BAIRRO-ANT TO L-BAIRRO
+                MOVE W-CIDADE-ANT TO L-CIDADE
+                MOVE W-UF-ANT TO L-UF
+                MOVE "ALTERACAO" TO L-OPERACAO
+                PERFORM GRA-LOG THRU GRA-LOG-FIM
+                REWRITE REGCEP
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CEP"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      ***************************************************
+      * BUSCA DE CEP PELA CHAVE ALTERNATIVA LOGRADOURO,   *
+      * LISTANDO UM A UM OS REGISTROS QUE COMPARTILHAM A  *
+      * MESMA RUA, PARA ALTERAR OU EXCLUIR O ESCOLHIDO    *
+      ***************************************************
+      *
+       BUS-OPC.
+                MOVE SPACES TO LOGRADOURO
+                DISPLAY "LOGRADOURO (BUSCA) : " AT 2312.
+                ACCEPT LOGRADOURO AT 2334.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-001.
+                MOVE LOGRADOURO TO W-BUSCA-LOGR.
+       BUS-001.
+                START CADCEP KEY IS NOT LESS LOGRADOURO INVALID KEY
+                      MOVE "*** LOGRADOURO NAO ENCONTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+       BUS-002.
+                READ CADCEP NEXT
+                IF ST-ERRO NOT = "00"
+                      MOVE "*** FIM DA LISTAGEM ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF LOGRADOURO NOT = W-BUSCA-LOGR
+                      MOVE "*** FIM DA LISTAGEM ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                DISPLAY CODCEP AT 0512
+                DISPLAY LOGRADOURO AT 0612
+                DISPLAY BAIRRO AT 0712
+                DISPLAY CIDADE AT 0812
+                DISPLAY UF AT 0912
+                MOVE LOGRADOURO TO W-LOGRADOURO-ANT
+                MOVE BAIRRO TO W-BAIRRO-ANT
+                MOVE CIDADE TO W-CIDADE-ANT
+                MOVE UF TO W-UF-ANT.
+       BUS-OPC2.
+                DISPLAY "ESTE (S=SIM N=PROXIMO ESC=SAIR) : " AT 2340.
+                ACCEPT W-OPCAO AT 2375.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-001.
+                IF W-OPCAO = "S" OR "s"
+                      MOVE SPACES TO MENS
+                      DISPLAY MENS AT 2312
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001.
+                IF W-OPCAO NOT = "N" AND "n"
+                      MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO BUS-OPC2.
+                GO TO BUS-002.
+      *
+      ***************************************************
+      * GRAVA NA TRILHA DE AUDITORIA (CADCEP.LOG) A IMAGEM *
+      * ANTERIOR DO REGISTRO, O OPERADOR E A DATA/HORA    *
+      ***************************************************
+      *
+       GRA-LOG.
+                OPEN EXTEND CADCEPL
+                IF ST-ERRL = "30" OR "35"
+                   OPEN OUTPUT CADCEPL
+                   CLOSE CADCEPL
+                   OPEN EXTEND CADCEPL.
+                MOVE W-OPERADOR TO L-OPERADOR
+                ACCEPT L-DATA FROM DATE YYYYMMDD
+                ACCEPT L-HORA FROM TIME
+                WRITE REGCEPL
+                CLOSE CADCEPL.
+       GRA-LOG-FIM.
+                EXIT.
       *
       **********************
       * ROTINA DE FIM      *
@@ -325,6 +473,7 @@
       *
        ROT-FIM.
       *          DISPLAY ERASE AT 0101.
+                CLOSE CADCEP CADUF
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
