@@ -0,0 +1,202 @@
+      ******************************************************************
+      * Author: LAZARO V.A. SANTOS
+      * Date: 08-08-2026
+      * Purpose: Relatorio mensal de vendas por produto e por cliente
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP011.
+      **************************************
+      * RELATORIO MENSAL DE VENDAS         *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PEDIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMECLIENTE
+                                                      WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PRODUTO
+                                                      WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                                                      WITH DUPLICATES.
+       SELECT RELVENDAS ASSIGN TO "RELVENDAS.TXT"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRR.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPED.DAT".
+       01 REGPED.
+                03 PEDIDO             PIC 9(05).
+                03 CLIENTE.
+                       04 NOMECLIENTE PIC X(05).
+                       04 CPF         PIC X(11).
+                03 PRODUTO              PIC X(30).
+                03 UNIDADE              PIC X(10).
+                03 PRECOVENDA           PIC 9(06)V99.
+                03 QUANTIDADE           PIC 9(05).
+                03 VALORPEDIDO          PIC 9(08)V99.
+                03 CALCPRECO            PIC 9(03)V99.
+                03 REGVERSAO            PIC 9(06).
+                03 DATAPEDIDO           PIC 9(08).
+                03 W-AAAAMM-PED REDEFINES DATAPEDIDO.
+                       04 W-ANOMES-PED   PIC 9(06).
+                       04 FILLER         PIC 9(02).
+                03 SITUACAO-PEDIDO      PIC X(10).
+      *
+       FD RELVENDAS.
+       01 LINHA-REL        PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERRR        PIC X(02) VALUE "00".
+       77 W-LIDOS         PIC 9(06) VALUE ZEROS.
+       77 W-SELECIONADOS  PIC 9(06) VALUE ZEROS.
+       77 W-ANOMES        PIC 9(06) VALUE ZEROS.
+       77 W-PRODUTO-ANT    PIC X(30) VALUE SPACES.
+       77 W-SUBTOTAL-PRO   PIC 9(09)V99 VALUE ZEROS.
+       77 W-TOTAL-PRO      PIC 9(09)V99 VALUE ZEROS.
+       77 W-CPF-ANT         PIC X(11) VALUE SPACES.
+       77 W-SUBTOTAL-CLI    PIC 9(09)V99 VALUE ZEROS.
+       77 W-TOTAL-CLI       PIC 9(09)V99 VALUE ZEROS.
+       01 LINHA-TIT.
+          03 FILLER        PIC X(80) VALUE SPACES.
+       01 DET-PRO.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETP-PRODUTO  PIC X(30).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETP-VALOR    PIC ZZZZZZZ9,99.
+       01 SUB-PRO.
+          03 FILLER        PIC X(32) VALUE SPACES.
+          03 FILLER        PIC X(20) VALUE "*** SUBTOTAL ***    ".
+          03 SUBP-VALOR    PIC ZZZZZZZ9,99.
+       01 DET-CLI.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETC-NOME     PIC X(05).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETC-VALOR    PIC ZZZZZZZ9,99.
+       01 SUB-CLI.
+          03 FILLER        PIC X(07) VALUE SPACES.
+          03 FILLER        PIC X(20) VALUE "*** SUBTOTAL ***    ".
+          03 SUBC-VALOR    PIC ZZZZZZZ9,99.
+       01 LINHA-TOTAL.
+          03 FILLER        PIC X(10) VALUE SPACES.
+          03 FILLER        PIC X(20) VALUE "*** TOTAL GERAL *** ".
+          03 TOT-VALOR     PIC ZZZZZZZ9,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-000.
+           OPEN INPUT CADPED
+           IF ST-ERRO NOT = "00"
+                 DISPLAY "*** ARQUIVO CADPED.DAT NAO ENCONTRADO ***"
+                 GO TO ROT-FIMS.
+           OPEN OUTPUT RELVENDAS
+           IF ST-ERRR NOT = "00"
+                 DISPLAY "*** ERRO NA ABERTURA DO RELVENDAS.TXT ***"
+                 CLOSE CADPED
+                 GO TO ROT-FIMS.
+       INC-000B.
+           DISPLAY "MES DE REFERENCIA (AAAAMM) : ".
+           ACCEPT W-ANOMES.
+           MOVE "*** VENDAS POR PRODUTO ***" TO LINHA-TIT
+           WRITE LINHA-REL FROM LINHA-TIT.
+      *
+      *****************************************************
+      * PRIMEIRA PASSAGEM: SUBTOTAL DE VALORPEDIDO POR     *
+      * PRODUTO, NAVEGANDO O CADPED PELA CHAVE PRODUTO,    *
+      * QUE JA MANTEM OS PEDIDOS AGRUPADOS POR PRODUTO     *
+      *****************************************************
+      *
+       INC-PRO-001.
+           START CADPED KEY IS NOT LESS PRODUTO INVALID KEY
+                 GO TO INC-PRO-FIM.
+       INC-PRO-002.
+           READ CADPED NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO INC-PRO-FIM.
+           ADD 1 TO W-LIDOS
+           IF W-ANOMES-PED NOT = W-ANOMES
+                 GO TO INC-PRO-002.
+           ADD 1 TO W-SELECIONADOS
+           IF PRODUTO NOT = W-PRODUTO-ANT AND W-PRODUTO-ANT NOT = SPACES
+                 MOVE W-SUBTOTAL-PRO TO SUBP-VALOR
+                 WRITE LINHA-REL FROM SUB-PRO
+                 MOVE ZEROS TO W-SUBTOTAL-PRO.
+           MOVE PRODUTO TO DETP-PRODUTO
+           MOVE VALORPEDIDO TO DETP-VALOR
+           WRITE LINHA-REL FROM DET-PRO
+           MOVE PRODUTO TO W-PRODUTO-ANT
+           ADD VALORPEDIDO TO W-SUBTOTAL-PRO
+           ADD VALORPEDIDO TO W-TOTAL-PRO
+           GO TO INC-PRO-002.
+       INC-PRO-FIM.
+           IF W-PRODUTO-ANT NOT = SPACES
+                 MOVE W-SUBTOTAL-PRO TO SUBP-VALOR
+                 WRITE LINHA-REL FROM SUB-PRO.
+           MOVE W-TOTAL-PRO TO TOT-VALOR
+           WRITE LINHA-REL FROM LINHA-TOTAL.
+      *
+      *****************************************************
+      * SEGUNDA PASSAGEM: SUBTOTAL DE VALORPEDIDO POR      *
+      * CLIENTE, NAVEGANDO O CADPED PELA CHAVE CPF         *
+      * (NOMECLIENTE E' TRUNCADO A 5 POSICOES E NAO E'     *
+      * SUFICIENTE PARA DISTINGUIR CLIENTES HOMONIMOS)     *
+      *****************************************************
+      *
+           MOVE "*** VENDAS POR CLIENTE ***" TO LINHA-TIT
+           WRITE LINHA-REL FROM LINHA-TIT.
+       INC-CLI-001.
+           START CADPED KEY IS NOT LESS CPF INVALID KEY
+                 GO TO INC-CLI-FIM.
+       INC-CLI-002.
+           READ CADPED NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO INC-CLI-FIM.
+           IF W-ANOMES-PED NOT = W-ANOMES
+                 GO TO INC-CLI-002.
+           IF CPF NOT = W-CPF-ANT AND W-CPF-ANT NOT = SPACES
+                 MOVE W-SUBTOTAL-CLI TO SUBC-VALOR
+                 WRITE LINHA-REL FROM SUB-CLI
+                 MOVE ZEROS TO W-SUBTOTAL-CLI.
+           MOVE NOMECLIENTE TO DETC-NOME
+           MOVE VALORPEDIDO TO DETC-VALOR
+           WRITE LINHA-REL FROM DET-CLI
+           MOVE CPF TO W-CPF-ANT
+           ADD VALORPEDIDO TO W-SUBTOTAL-CLI
+           ADD VALORPEDIDO TO W-TOTAL-CLI
+           GO TO INC-CLI-002.
+       INC-CLI-FIM.
+           IF W-CPF-ANT NOT = SPACES
+                 MOVE W-SUBTOTAL-CLI TO SUBC-VALOR
+                 WRITE LINHA-REL FROM SUB-CLI.
+           MOVE W-TOTAL-CLI TO TOT-VALOR
+           WRITE LINHA-REL FROM LINHA-TOTAL.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADPED
+                CLOSE RELVENDAS
+                DISPLAY "*** RELATORIO MENSAL DE VENDAS CONCLUIDO ***"
+                DISPLAY "PEDIDOS LIDOS          : " W-LIDOS
+                DISPLAY "PEDIDOS DO MES          : " W-SELECIONADOS.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      *------------------*** FIM DE PROGRAMA ***-----------------------*
