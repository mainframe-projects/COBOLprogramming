@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author: LAZARO V.A. SANTOS
+      * Date: 15-03-2020
+      * Purpose: Relatorio de produtos inativos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP009.
+      **************************************
+      * RELATORIO DE PRODUTOS INATIVOS     *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPRO ASSIGN TO "CADPRO.DAT"
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                            WITH DUPLICATES.
+       SELECT RELINAT ASSIGN TO "RELINAT.TXT"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRR.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPRO.
+       01 REGPRO.
+                03 CODIGO            PIC 9(08).
+                03 DENOMINACAO       PIC X(30).
+                03 UNIDADE           PIC X(12).
+                03 PRECOCUSTO        PIC 9(06)V99.
+                03 PRECOVENDA        PIC 9(06)V99.
+                03 TIPOPRODUTO       PIC X(12).
+                03 SITUACAO          PIC X(12).
+                03 ESTOQUEATUAL      PIC 9(06).
+      *
+       FD RELINAT.
+       01 LINHA-REL        PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRR      PIC X(02) VALUE "00".
+       77 W-LIDOS      PIC 9(06) VALUE ZEROS.
+       77 W-INATIVO    PIC 9(06) VALUE ZEROS.
+       01 DET-REL.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-CODIGO   PIC ZZZZZZZ9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-DENOM    PIC X(30).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-TIPO     PIC X(12).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-000.
+           OPEN INPUT CADPRO
+           IF ST-ERRO NOT = "00"
+                 DISPLAY "*** ARQUIVO CADPRO.DAT NAO ENCONTRADO ***"
+                 GO TO ROT-FIMS.
+           OPEN OUTPUT RELINAT
+           IF ST-ERRR NOT = "00"
+                 DISPLAY "*** ERRO NA ABERTURA DO RELINAT.TXT ***"
+                 CLOSE CADPRO
+                 GO TO ROT-FIMS.
+      *
+       INC-001.
+           START CADPRO KEY IS NOT LESS CODIGO INVALID KEY
+                 GO TO ROT-FIM.
+       INC-002.
+           READ CADPRO NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO ROT-FIM.
+           ADD 1 TO W-LIDOS
+           IF SITUACAO = "INATIVO"
+                 ADD 1 TO W-INATIVO
+                 MOVE CODIGO        TO DETR-CODIGO
+                 MOVE DENOMINACAO   TO DETR-DENOM
+                 MOVE TIPOPRODUTO   TO DETR-TIPO
+                 WRITE LINHA-REL FROM DET-REL.
+           GO TO INC-002.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADPRO
+                CLOSE RELINAT
+                DISPLAY "*** RELATORIO DE INATIVOS CONCLUIDO ***"
+                DISPLAY "PRODUTOS LIDOS         : " W-LIDOS
+                DISPLAY "PRODUTOS INATIVOS      : " W-INATIVO.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      *------------------*** FIM DE PROGRAMA ***-----------------------*
