@@ -0,0 +1,124 @@
+      ******************************************************************
+      * Author: LAZARO V.A. SANTOS
+      * Date: 08-08-2026
+      * Purpose: Carga em lote da tabela de UF (CADUF.DAT)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP012.
+      **************************************
+      * CARGA EM LOTE DO CADASTRO DE UF    *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADUF ASSIGN TO "CADUF.DAT"
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS UF-COD
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUF.
+       01 REGUF.
+               03 UF-COD            PIC X(02).
+               03 UF-EXTENSO        PIC X(20).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-INC        PIC 9(06) VALUE ZEROS.
+       77 W-ALT        PIC 9(06) VALUE ZEROS.
+       77 W-IND        PIC 9(02) VALUE ZEROS.
+      *
+      * TABELA-MESTRE DAS 27 UNIDADES DA FEDERACAO, SEMENTE UNICA
+      * DO CADUF.DAT. ESTA E A UNICA TABELA DE UF QUE SOBRA NO
+      * SISTEMA; SGP001 PASSA A LER O ARQUIVO GERADO AQUI.
+       01 TAB-UF.
+           03 FILLER PIC X(22) VALUE "ACACRE".
+           03 FILLER PIC X(22) VALUE "ALALAGOAS".
+           03 FILLER PIC X(22) VALUE "APAMAPA".
+           03 FILLER PIC X(22) VALUE "AMAMAZONAS".
+           03 FILLER PIC X(22) VALUE "BABAHIA".
+           03 FILLER PIC X(22) VALUE "CECEARA".
+           03 FILLER PIC X(22) VALUE "DFDISTRITO FEDERAL".
+           03 FILLER PIC X(22) VALUE "ESESPIRITO SANTO".
+           03 FILLER PIC X(22) VALUE "GOGOIAS".
+           03 FILLER PIC X(22) VALUE "MAMARANHAO".
+           03 FILLER PIC X(22) VALUE "MTMATO GROSSO".
+           03 FILLER PIC X(22) VALUE "MSMATO GROSSO DO SUL".
+           03 FILLER PIC X(22) VALUE "MGMINAS GERAIS".
+           03 FILLER PIC X(22) VALUE "PAPARA".
+           03 FILLER PIC X(22) VALUE "PBPARAIBA".
+           03 FILLER PIC X(22) VALUE "PRPARANA".
+           03 FILLER PIC X(22) VALUE "PEPERNAMBUCO".
+           03 FILLER PIC X(22) VALUE "PIPIAUI".
+           03 FILLER PIC X(22) VALUE "RJRIO DE JANEIRO".
+           03 FILLER PIC X(22) VALUE "RNRIO GRANDE DO NORTE".
+           03 FILLER PIC X(22) VALUE "RSRIO GRANDE DO SUL".
+           03 FILLER PIC X(22) VALUE "RORONDONIA".
+           03 FILLER PIC X(22) VALUE "RRRORAIMA".
+           03 FILLER PIC X(22) VALUE "SCSANTA CATARINA".
+           03 FILLER PIC X(22) VALUE "SPSAO PAULO".
+           03 FILLER PIC X(22) VALUE "SESERGIPE".
+           03 FILLER PIC X(22) VALUE "TOTOCANTINS".
+       01 TAB-UF-R REDEFINES TAB-UF.
+           03 TAB-UF-ITEM OCCURS 27 TIMES.
+               05 TAB-UF-COD      PIC X(02).
+               05 TAB-UF-EXTENSO  PIC X(20).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-000.
+           OPEN I-O CADUF
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADUF
+                      CLOSE CADUF
+                      OPEN I-O CADUF
+                   ELSE
+                      DISPLAY "*** ERRO NA ABERTURA DO ARQ CADUF ***"
+                      GO TO ROT-FIMS.
+      *
+       INC-001.
+                PERFORM GRA-UF THRU GRA-UF-FIM
+                        VARYING W-IND FROM 1 BY 1
+                        UNTIL W-IND > 27.
+                GO TO ROT-FIM.
+      *
+      **********************************************
+      * GRAVA/ATUALIZA NO CADUF.DAT O ITEM CORRENTE *
+      * DA TABELA-MESTRE, CONTANDO INCLUSOES E      *
+      * ALTERACOES                                  *
+      **********************************************
+       GRA-UF.
+                MOVE TAB-UF-COD (W-IND)     TO UF-COD
+                MOVE TAB-UF-EXTENSO (W-IND) TO UF-EXTENSO
+                WRITE REGUF
+                IF ST-ERRO = "00"
+                      ADD 1 TO W-INC
+                   ELSE
+                      REWRITE REGUF
+                      IF ST-ERRO = "00"
+                            ADD 1 TO W-ALT.
+       GRA-UF-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADUF
+                DISPLAY "*** CARGA DO CADUF CONCLUIDA ***"
+                DISPLAY "REGISTROS INCLUIDOS   : " W-INC
+                DISPLAY "REGISTROS ALTERADOS   : " W-ALT.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      *------------------*** FIM DE PROGRAMA ***-----------------------*
