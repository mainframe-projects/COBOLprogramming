@@ -1,295 +1,426 @@
       ******************************************************************
       * Author: LÁZARO V.A. SANTOS
       * Date: 14-09-2019
-      * Purpose: Sistema de pastelaria
+      * Purpose: Cadastro de Produto
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-
        PROGRAM-ID. SGP002.
-
+      **************************************
+      * MANUTENCAO DO CADASTRO DE PRODUTO  *
+      **************************************
+      *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT CADPRO ASSIGN TO "CADPRO.DAT"
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODIGO-PRO
+                    RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CODIGO-PRODUTO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
                                             WITH DUPLICATES.
-
+       SELECT CADPROH ASSIGN TO "CADPRO.HST"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRH.
+      *
+      *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-
-       FD CADPRO.
-
+       FD CADPRO
+               VALUE OF FILE-ID IS "CADPRO.DAT".
        01 REGPRO.
-               03 CODIGO       PIC 9(08).
-               03 DENOMINACAO        PIC X(30).
-               03 UNIDADE            PIC X(12).
-               03 PREÇO CUSTO            PIC 9(06).
-               03 PREÇO VENDA            PIC 9(06).
-               03 TIPO PRODUTO           PIC 9(15).
-               03 SITUACAO               PIC X(12).
-
+                03 CODIGO            PIC 9(08).
+                03 DENOMINACAO       PIC X(30).
+                03 UNIDADE           PIC X(12).
+                03 PRECOCUSTO        PIC 9(06)V99.
+                03 PRECOVENDA        PIC 9(06)V99.
+                03 TIPOPRODUTO       PIC X(12).
+                03 SITUACAO          PIC X(12).
+                03 ESTOQUEATUAL      PIC 9(06).
+      *
+       FD CADPROH.
+       01 REGPROH.
+                03 H-CODIGO          PIC 9(08).
+                03 H-DATA            PIC 9(08).
+                03 H-PRECOCUSTO-ANT  PIC 9(06)V99.
+                03 H-PRECOCUSTO-NOV  PIC 9(06)V99.
+                03 H-PRECOVENDA-ANT  PIC 9(06)V99.
+                03 H-PRECOVENDA-NOV  PIC 9(06)V99.
       *
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
-
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRH      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
-       01 XUF          PIC X(20) VALUE ZEROS.
       *----------------------------------------------------------------*
-       01 IND PIC 9(02) VALUE ZEROS.
-
-       01 TB.
-       03 TB1 PIC X(54) VALUE "ACAMROSPRJBASCMTMGRSESCEAL".
-
-       01 TABUF REDEFINES TB.
-       03 TABUFX PIC X(02) OCCURS 27 TIMES.
-       01 TBE.
-      *                         1234567890123456789012345678901234567890
-       03 TBE1 PIC X(40) VALUE "SÃO PAULO           ACRE".
-       03 TBE2 PIC X(40) VALUE "RIO DE JANEIRO      CEARA".
-       03 TBE3 PIC X(40) VALUE "ESPIRITO SANTO      BAHIA".
-       03 TBE4 PIC X(40) VALUE "AMAZONAS".
-       03 TBE5 PIC X(40) VALUE "MINAS GERAIS".
-       03 TBE6 PIC X(40) VALUE "BAHIA".
-       03 TBE7 PIC X(40) VALUE "CEARÁ".
-       03 TBE8 PIC X(40) VALUE "ALAGOAS".
-       03 TBE9 PIC X(40) VALUE "SANTA CATARINA".
-       03 TBE10 PIC X(20) VALUE "BRASÍLIA".
-       03 TBE11 PIC X(20) VALUE "DISTRITO FEDERAL".
-       03 TBE12 PIC X(20) VALUE "MARANHÃO".
-       03 TBE13 PIC X(20) VALUE "PIAUÍ".
-       03 TBE14 PIC X(20) VALUE "AMAPÁ".
-       03 TBE15 PIC X(20) VALUE "RONDÔNIA".
-       03 TBE16 PIC X(20) VALUE "RORAIMA".
-
-       01 TABUFE REDEFINES TBE.
-
-       03 TABUFE1 PIC X(20) OCCURS 27 TIMES.
-
+      *     *** VALORES ANTIGOS DE PRECO, GUARDADOS NA LEITURA PARA ***
+      *     *** COMPARACAO NO MOMENTO DA ALTERACAO (HISTORICO)      ***
+       01 W-PRECOCUSTO-ANT   PIC 9(06)V99 VALUE ZEROS.
+       01 W-PRECOVENDA-ANT   PIC 9(06)V99 VALUE ZEROS.
+       01 W-DATAHOJE         PIC 9(08)    VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *              *** MARGEM DE LUCRO DO PRODUTO ***
+       01 W-MARGEM           PIC ZZ9,99 VALUE ZEROS.
+       01 W-MARGEMC          PIC S9(04)V99 VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *          *** TABELA DE TIPOS (CATEGORIAS) DE PRODUTO ***
+       01 TBCAT.
+           03 TBCATX      PIC X(10) VALUE "SADOBESOOU".
+       01 TABCAT REDEFINES TBCAT.
+           03 TABCATX     PIC X(02) OCCURS 5 TIMES.
+       01 TBCATD.
+           03 FILLER      PIC X(15) VALUE "SALGADOS".
+           03 FILLER      PIC X(15) VALUE "DOCES".
+           03 FILLER      PIC X(15) VALUE "BEBIDAS".
+           03 FILLER      PIC X(15) VALUE "SOBREMESAS".
+           03 FILLER      PIC X(15) VALUE "OUTROS".
+       01 TABCATD REDEFINES TBCATD.
+           03 TABCATDX    PIC X(15) OCCURS 5 TIMES.
+       01 W-CAT-IND       PIC 9(02) VALUE ZEROS.
+       01 W-CAT-OK        PIC X(01) VALUE "N".
+       01 W-TIPOPRODUTO-DESC PIC X(15) VALUE SPACES.
       *-----------------------------------------------------------------
        SCREEN SECTION.
-       01  TELACEP.
+       01  TELA.
            05  BLANK SCREEN.
-           05  LINE 01  COLUMN 01
-               VALUE  "|---------------------------------------".
-           05  LINE 01  COLUMN 41
-               VALUE  "---------------------------------------|".
-           05  LINE 02  COLUMN 01
-               VALUE  "|                            CADASTRO DE".
-           05  LINE 02  COLUMN 41
-               VALUE  " CEP                                   |".
+           05  LINE 01  COLUMN 20
+               VALUE  "*** CADASTRO DE PRODUTO ***".
            05  LINE 03  COLUMN 01
-               VALUE  "|".
-           05  LINE 03  COLUMN 41
-               VALUE  "                                       |".
+               VALUE  "CODIGO         :".
            05  LINE 04  COLUMN 01
-               VALUE  "|".
-           05  LINE 04  COLUMN 41
-               VALUE  "                                       |".
+               VALUE  "DENOMINACAO    :".
            05  LINE 05  COLUMN 01
-               VALUE  "|   CÓDIGO".
-           05  LINE 05  COLUMN 41
-               VALUE  "                                       |".
+               VALUE  "UNIDADE        :".
            05  LINE 06  COLUMN 01
-               VALUE  "|".
-           05  LINE 06  COLUMN 41
-               VALUE  "                                       |".
+               VALUE  "PRECO DE CUSTO :".
            05  LINE 07  COLUMN 01
-               VALUE  "|   LOGRADOURO".
+               VALUE  "PRECO DE VENDA :".
            05  LINE 08  COLUMN 01
-               VALUE  "|".
+               VALUE  "MARGEM (%)     :".
            05  LINE 09  COLUMN 01
-               VALUE  "|   BAIRRO".
+               VALUE  "TIPO PRODUTO   :".
            05  LINE 10  COLUMN 01
-               VALUE  "|".
+               VALUE  "SITUACAO       :".
            05  LINE 11  COLUMN 01
-               VALUE  "|   CIDADE".
-           05  LINE 12  COLUMN 01
-               VALUE  "|".
-           05  LINE 13  COLUMN 01
-               VALUE  "|   -".
-           05  LINE 14  COLUMN 01
-               VALUE  "|".
-           05  LINE 15  COLUMN 01
-               VALUE  "|   -".
-           05  LINE 16  COLUMN 01
-               VALUE  "|".
-           05  LINE 17  COLUMN 01
-               VALUE  "|   UF".
-           05  LINE 17  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 18  COLUMN 01
-               VALUE  "|".
-           05  LINE 18  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 19  COLUMN 01
-               VALUE  "|".
-           05  LINE 19  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 20  COLUMN 01
-               VALUE  "|".
-           05  LINE 20  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 21  COLUMN 01
-               VALUE  "|".
-           05  LINE 21  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 22  COLUMN 01
-               VALUE  "|".
-           05  LINE 22  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 23  COLUMN 01
-               VALUE  "|   MENSAGEM".
-           05  LINE 23  COLUMN 41
-               VALUE  "                                       |".
-           05  LINE 24  COLUMN 01
-               VALUE  "|_______________________________________".
-           05  LINE 24  COLUMN 41
-               VALUE  "_______________________________________|".
-           05  TCODIGO
-               LINE 05  COLUMN 25  PIC 99999.999
-               USING  CODIGO-CEP
-               HIGHLIGHT.
-           05  TLOGRADOURO
-               LINE 07  COLUMN 25  PIC X(40)
-               USING  LOGRADOURO
-               HIGHLIGHT.
-           05  TBAIRRO
-               LINE 09  COLUMN 25  PIC X(20)
-               USING  BAIRRO
-               HIGHLIGHT.
-
-           05  TCIDADE
-               LINE 11  COLUMN 30  PIC X(20)
-               USING  CIDADE
-               HIGHLIGHT.
-           05  TUF
-               LINE 13  COLUMN 26  PIC X(02)
-               USING  UF
-               HIGHLIGHT.
-            05 TUFX
-               LINE 13  COLUMN 29  PIC X(20)
-               USING  XUF
-               HIGHLIGHT.
+               VALUE  "ESTOQUE ATUAL  :".
       *-----------------------------------------------------------------
-
-      *----------------------------------------------------------------*
        PROCEDURE DIVISION.
        INICIO.
       *
-
-
-
+       INC-000.
+           OPEN I-O CADPRO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADPRO
+                      CLOSE CADPRO
+                      MOVE "*** ARQUIVO CADPRO FOI CRIADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-000
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ CADPRO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      GO TO INC-001.
+      *               NEXT SENTENCE.
+       INC-001.
+                DISPLAY TELA.
+       INC-002.
+                ACCEPT CODIGO AT 0318
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADPRO
+                   GO TO ROT-FIM.
+                IF CODIGO = ZEROS
+                   MOVE "*** CODIGO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-PRO01.
+                MOVE 0 TO W-SEL
+                MOVE ZEROS TO W-PRECOCUSTO-ANT
+                MOVE ZEROS TO W-PRECOVENDA-ANT
+                READ CADPRO
+                IF ST-ERRO = "00"
+                      DISPLAY DENOMINACAO AT 0418
+                      DISPLAY UNIDADE AT 0518
+                      DISPLAY PRECOCUSTO AT 0618
+                      DISPLAY PRECOVENDA AT 0718
+                      PERFORM CLC-MARGEM THRU CLC-MARGEM-FIM
+                      DISPLAY W-MARGEM AT 0818
+                      DISPLAY TIPOPRODUTO AT 0918
+                      PERFORM VAL-CAT THRU VAL-CAT-FIM
+                      DISPLAY W-TIPOPRODUTO-DESC AT 0925
+                      DISPLAY SITUACAO AT 1018
+                      DISPLAY ESTOQUEATUAL AT 1118
+                      MOVE PRECOCUSTO TO W-PRECOCUSTO-ANT
+                      MOVE PRECOVENDA TO W-PRECOVENDA-ANT
+                      MOVE "*** PRODUTO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                ELSE
+                   IF ST-ERRO = "23"
+                      GO TO INC-003
+                   ELSE
+                      MOVE "ERRO NA LEITURA DO ARQ. CADPRO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-003.
+                ACCEPT DENOMINACAO AT 0418
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+       INC-004.
+                ACCEPT UNIDADE AT 0518
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+       INC-005.
+                ACCEPT PRECOCUSTO AT 0618
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
        INC-006.
-
-
-                ACCEPT TUF
-                ACCEPT
-                ACCEPT (08, 12) PRECMD
-                MOVE PRECMD TO MASC1
-                DISPLAY (08, 12)MASC1
+                ACCEPT PRECOVENDA AT 0718
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-005.
        INC-006A.
-               MOVE 1 TO IND
-       INC-006B.
-               IF UF NOT = TABUF1(IND)
-                   IF IND < 27
-                       ADD 1 TO IND
-                       GO TO INC-006B
-                   ELSE
-                       MENSAGEM "UF INCORRETA."
-                       GO TO INC-006
-                   ELSE
-                       DISPLAY TELA.
+                PERFORM CLC-MARGEM THRU CLC-MARGEM-FIM
+                DISPLAY W-MARGEM AT 0818
+                IF W-MARGEMC < 10
+                   MOVE "*** ATENCAO: MARGEM DE LUCRO BAIXA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
        INC-007.
-
+                ACCEPT TIPOPRODUTO AT 0918
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                PERFORM VAL-CAT THRU VAL-CAT-FIM.
+                IF W-CAT-OK = "N"
+                   MOVE "*** TIPO DE PRODUTO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-007.
+                DISPLAY W-TIPOPRODUTO-DESC AT 0925.
        INC-008.
-
+                MOVE "ATIVO" TO SITUACAO
+                ACCEPT SITUACAO AT 1018
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
        INC-009.
-
-
+                ACCEPT ESTOQUEATUAL AT 1118
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-008.
+                IF W-SEL = 1
+                   GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                DISPLAY "DADOS OK (S/N) : " AT 2340.
+                ACCEPT W-OPCAO AT 2357
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02 GO TO INC-009.
                 IF W-OPCAO = "N" OR "n"
-                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 IF W-OPCAO NOT = "S" AND "s"
                    MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
-
+       INC-WR1.
+                WRITE REGPRO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** CODIGO JA EXISTE ***    " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADPRO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
        ACE-001.
-                DISPLAY (23, 12)
-                     "F1=NOVO REGISTRO DE CEP   F2=ALTERAR CEP  F3=EXCLUIR CEP"
-                ACCEPT (23, 55) W-OPCAO
+                DISPLAY
+           "F1=NOVO  F2=ALTERAR  F3=EXCLUIR  F4=ATIVAR/INATIVAR"
+                 AT 2312.
+                ACCEPT W-OPCAO AT 2355
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                                  AND W-ACT NOT = 05
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
+                DISPLAY MENS AT 2312.
                 IF W-ACT = 02
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-003.
+                IF W-ACT = 05
+                   GO TO INATIVAR-OPC.
       *
        EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
+                DISPLAY "EXCLUIR   (S/N) : " AT 2340.
+                ACCEPT W-OPCAO AT 2357
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
-
+       EXC-DL1.
+                DELETE CADPRO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
       *
        ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
+                DISPLAY "ALTERAR  (S/N) : " AT 2340.
+                ACCEPT W-OPCAO AT 2357
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02 GO TO INC-003.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
                 IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
-
-        DISPLAY (23, 40) "...".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "0" OR "Þ"
-                   MOVE "*** CARACTERES NAO ACEITOS ***" TO MENS
+       ALT-RW1.
+                REWRITE REGPRO
+                IF ST-ERRO = "00" OR "02"
+                   PERFORM GRA-HST THRU GRA-HST-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO DE PRODUTO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *********************************************
+      * ATIVA/INATIVA O PRODUTO SEM PASSAR PELA    *
+      * TELA COMPLETA DE ALTERACAO                 *
+      *********************************************
+      *
+       INATIVAR-OPC.
+                IF SITUACAO = "INATIVO"
+                   DISPLAY "REATIVAR (S/N) : " AT 2340
+                ELSE
+                   DISPLAY "INATIVAR (S/N) : " AT 2340.
+                ACCEPT W-OPCAO AT 2357
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** SITUACAO NAO ALTERADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INATIVAR-OPC.
+       INATIVAR-RW1.
+                IF SITUACAO = "INATIVO"
+                   MOVE "ATIVO" TO SITUACAO
+                ELSE
+                   MOVE "INATIVO" TO SITUACAO.
+                REWRITE REGPRO
+                IF ST-ERRO = "00" OR "02"
+                   DISPLAY SITUACAO AT 1018
+                   MOVE "*** SITUACAO ALTERADA ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DA SITUACAO DO PRODUTO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *********************************************
+      * CALCULA A MARGEM DE LUCRO DO PRODUTO       *
+      * MARGEM = (VENDA - CUSTO) / CUSTO * 100     *
+      *********************************************
+      *
+       CLC-MARGEM.
+                IF PRECOCUSTO = ZEROS
+                   MOVE ZEROS TO W-MARGEMC
+                   MOVE ZEROS TO W-MARGEM
+                   GO TO CLC-MARGEM-FIM.
+                COMPUTE W-MARGEMC ROUNDED =
+                   (PRECOVENDA - PRECOCUSTO) / PRECOCUSTO * 100
+                MOVE W-MARGEMC TO W-MARGEM.
+       CLC-MARGEM-FIM.
+                EXIT.
+      *
+      *********************************************
+      * VALIDA O TIPO DE PRODUTO CONTRA A TABELA   *
+      * DE CATEGORIAS E RECUPERA A DESCRICAO       *
+      *********************************************
+      *
+       VAL-CAT.
+                MOVE "N" TO W-CAT-OK
+                MOVE 1 TO W-CAT-IND
+                PERFORM VAL-CAT-LOOP THRU VAL-CAT-LOOP-FIM
+                        UNTIL W-CAT-IND > 5 OR W-CAT-OK = "S".
+       VAL-CAT-FIM.
+                EXIT.
+      *
+       VAL-CAT-LOOP.
+                IF TIPOPRODUTO = TABCATX (W-CAT-IND)
+                   MOVE "S" TO W-CAT-OK
+                   MOVE TABCATDX (W-CAT-IND) TO W-TIPOPRODUTO-DESC
+                ELSE
+                   ADD 1 TO W-CAT-IND.
+       VAL-CAT-LOOP-FIM.
+                EXIT.
+      *
+      *********************************************
+      * GRAVA HISTORICO DE PRECO QUANDO O CUSTO OU *
+      * O PRECO DE VENDA FOI ALTERADO              *
+      *********************************************
+      *
+       GRA-HST.
+                IF PRECOCUSTO = W-PRECOCUSTO-ANT
+                   AND PRECOVENDA = W-PRECOVENDA-ANT
+                   GO TO GRA-HST-FIM.
+                OPEN EXTEND CADPROH
+                IF ST-ERRH = "30" OR "35"
+                   OPEN OUTPUT CADPROH
+                   CLOSE CADPROH
+                   OPEN EXTEND CADPROH.
+                IF ST-ERRH NOT = "00"
+                   GO TO GRA-HST-FIM.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                MOVE CODIGO           TO H-CODIGO
+                MOVE W-DATAHOJE       TO H-DATA
+                MOVE W-PRECOCUSTO-ANT TO H-PRECOCUSTO-ANT
+                MOVE PRECOCUSTO       TO H-PRECOCUSTO-NOV
+                MOVE W-PRECOVENDA-ANT TO H-PRECOVENDA-ANT
+                MOVE PRECOVENDA       TO H-PRECOVENDA-NOV
+                WRITE REGPROH
+                CLOSE CADPROH.
+       GRA-HST-FIM.
+                EXIT.
       *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
-                DISPLAY (01, 01) ERASE
+      *          DISPLAY ERASE AT 0101.
                 EXIT PROGRAM.
        ROT-FIMP.
                 EXIT PROGRAM.
@@ -304,18 +435,14 @@
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
        ROT-MENS1.
-               DISPLAY (23, 12) MENS.
+               DISPLAY MENS AT 2312.
        ROT-MENS2.
                 ADD 1 TO W-CONT
                 IF W-CONT < 30000
                    GO TO ROT-MENS2
                 ELSE
-                   DISPLAY (23, 12) LIMPA.
+                   DISPLAY LIMPA AT 2312.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
-
-       MAIN-PROCEDURE.
-            DISPLAY "BEM-VINDO AO SGP!"
-            STOP RUN.
-       END PROGRAM SGP001.
\ No newline at end of file
+      *
+      *------------------*** FIM DE PROGRAMA ***-----------------------*
