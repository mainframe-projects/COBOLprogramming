@@ -0,0 +1,223 @@
+      ******************************************************************
+      * Author: LAZARO V.A. SANTOS
+      * Date: 08-03-2020
+      * Purpose: Reconciliacao noturna de CADPED contra CADCLIENTE,
+      *          CADPRO e CADCEP
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP008.
+      **************************************
+      * RECONCILIACAO DE PEDIDOS           *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PEDIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMECLIENTE
+                                                      WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PRODUTO
+                                                      WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CPF
+                                                      WITH DUPLICATES.
+       SELECT CADCLIENTE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF-CLI
+                    FILE STATUS  IS ST-ERRCL
+                    ALTERNATE RECORD KEY IS NOME-CLI
+                                            WITH DUPLICATES.
+       SELECT CADPRO ASSIGN TO "CADPRO.DAT"
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRP
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                            WITH DUPLICATES.
+       SELECT CADCEP ASSIGN TO "CADCEP.DAT"
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCEPX
+                    FILE STATUS  IS ST-ERRX.
+       SELECT RELRECON ASSIGN TO "RELRECON.TXT"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRR.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPED.DAT".
+       01 REGPED.
+                03 PEDIDO             PIC 9(05).
+                03 CLIENTE.
+                       04 NOMECLIENTE PIC X(05).
+                       04 CPF         PIC X(11).
+                03 PRODUTO              PIC X(30).
+                03 UNIDADE              PIC X(10).
+                03 PRECOVENDA           PIC 9(06)V99.
+                03 QUANTIDADE           PIC 9(05).
+                03 VALORPEDIDO          PIC 9(08)V99.
+                03 CALCPRECO            PIC 9(03)V99.
+                03 REGVERSAO            PIC 9(06).
+                03 DATAPEDIDO           PIC 9(08).
+                03 SITUACAO-PEDIDO      PIC X(10).
+      *
+      * LAYOUT DO CADCLIENTE.DAT (MESMO LAYOUT DO SGP003).
+       FD CADCLIENTE
+               VALUE OF FILE-ID IS "CADCLIENTE.DAT".
+       01 REGCLI.
+                03 CPF-CLI           PIC X(12).
+                03 NOME-CLI          PIC X(40).
+                03 RG                PIC X(15).
+                03 ESTADOCIVIL       PIC X(12).
+                03 CEPCLI            PIC 9(08).
+                03 LOGRADOURO        PIC X(40).
+                03 COMPLE            PIC X(10).
+                03 TELEFONE.
+                       04 DDD            PIC 9(02).
+                       04 NUMERO         PIC 9(09).
+                03 TELEFONE-CEL.
+                       04 DDD-CEL        PIC 9(02).
+                       04 NUMERO-CEL     PIC 9(09).
+                03 NUM               PIC X(13).
+                03 BAIRRO            PIC X(25).
+                03 CIDADE            PIC X(25).
+                03 UF                PIC X(2).
+                03 EMAIL             PIC X(40).
+                03 SITUACAO          PIC X(20).
+                03 REGVERSAO         PIC 9(06).
+      *
+      * LAYOUT DO CADPRO.DAT (MESMO LAYOUT DO SGP002).
+       FD CADPRO.
+       01 REGPRO.
+                03 CODIGO            PIC 9(08).
+                03 DENOMINACAO       PIC X(30).
+                03 UNIDADE-PRO       PIC X(12).
+                03 PRECOCUSTO        PIC 9(06)V99.
+                03 PRECOVENDA-PRO    PIC 9(06)V99.
+                03 TIPOPRODUTO       PIC X(12).
+                03 SITUACAO-PRO      PIC X(12).
+                03 ESTOQUEATUAL      PIC 9(06).
+      *
+      * LAYOUT DO CADCEP.DAT (MESMO LAYOUT DO SGP001/SGP003).
+       FD CADCEP
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEPX.
+                03 CODCEPX           PIC 9(08).
+                03 LOGRADOURX        PIC X(40).
+                03 BAIRROX           PIC X(20).
+                03 CIDADEX           PIC X(20).
+                03 UFX               PIC X(02).
+      *
+       FD RELRECON.
+       01 LINHA-REL        PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRCL     PIC X(02) VALUE "00".
+       77 ST-ERRP      PIC X(02) VALUE "00".
+       77 ST-ERRX      PIC X(02) VALUE "00".
+       77 ST-ERRR      PIC X(02) VALUE "00".
+       77 W-LIDOS      PIC 9(06) VALUE ZEROS.
+       77 W-SEMCLI     PIC 9(06) VALUE ZEROS.
+       77 W-SEMPRO     PIC 9(06) VALUE ZEROS.
+       77 W-SEMCEP     PIC 9(06) VALUE ZEROS.
+       77 W-OK         PIC 9(06) VALUE ZEROS.
+       01 DET-REL.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-PEDIDO   PIC ZZZZ9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-OCORR    PIC X(45).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-000.
+           OPEN INPUT CADPED
+           IF ST-ERRO NOT = "00"
+                 DISPLAY "*** ARQUIVO CADPED.DAT NAO ENCONTRADO ***"
+                 GO TO ROT-FIMS.
+           OPEN INPUT CADCLIENTE
+           IF ST-ERRCL NOT = "00"
+                 DISPLAY "*** ARQUIVO CADCLIENTE.DAT NAO ENCONTRADO ***"
+                 CLOSE CADPED
+                 GO TO ROT-FIMS.
+           OPEN INPUT CADPRO
+           IF ST-ERRP NOT = "00"
+                 DISPLAY "*** ARQUIVO CADPRO.DAT NAO ENCONTRADO ***"
+                 CLOSE CADPED CADCLIENTE
+                 GO TO ROT-FIMS.
+           OPEN INPUT CADCEP
+           IF ST-ERRX NOT = "00"
+                 DISPLAY "*** ARQUIVO CADCEP.DAT NAO ENCONTRADO ***"
+                 CLOSE CADPED CADCLIENTE CADPRO
+                 GO TO ROT-FIMS.
+           OPEN OUTPUT RELRECON
+           IF ST-ERRR NOT = "00"
+                 DISPLAY "*** ERRO NA ABERTURA DO RELRECON.TXT ***"
+                 CLOSE CADPED CADCLIENTE CADPRO CADCEP
+                 GO TO ROT-FIMS.
+      *
+       INC-001.
+           START CADPED KEY IS NOT LESS PEDIDO INVALID KEY
+                 GO TO ROT-FIM.
+       INC-002.
+           READ CADPED NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO ROT-FIM.
+           ADD 1 TO W-LIDOS
+           MOVE "00" TO ST-ERRCL
+           MOVE "00" TO ST-ERRP
+           MOVE "00" TO ST-ERRX
+           MOVE CPF TO CPF-CLI
+           READ CADCLIENTE KEY IS CPF-CLI
+           IF ST-ERRCL NOT = "00"
+                 ADD 1 TO W-SEMCLI
+                 MOVE PEDIDO TO DETR-PEDIDO
+                 MOVE "CLIENTE NAO CADASTRADO" TO DETR-OCORR
+                 WRITE LINHA-REL FROM DET-REL
+           ELSE
+                 MOVE CEPCLI TO CODCEPX
+                 READ CADCEP
+                 IF ST-ERRX NOT = "00"
+                       ADD 1 TO W-SEMCEP
+                       MOVE PEDIDO TO DETR-PEDIDO
+                       MOVE "CEP DO CLIENTE INVALIDO" TO DETR-OCORR
+                       WRITE LINHA-REL FROM DET-REL.
+           MOVE PRODUTO TO DENOMINACAO
+           READ CADPRO KEY IS DENOMINACAO
+           IF ST-ERRP NOT = "00"
+                 ADD 1 TO W-SEMPRO
+                 MOVE PEDIDO TO DETR-PEDIDO
+                 MOVE "PRODUTO NAO CADASTRADO" TO DETR-OCORR
+                 WRITE LINHA-REL FROM DET-REL.
+           IF ST-ERRCL = "00" AND ST-ERRP = "00" AND ST-ERRX = "00"
+                 ADD 1 TO W-OK.
+           GO TO INC-002.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADPED CADCLIENTE CADPRO CADCEP
+                CLOSE RELRECON
+                DISPLAY "*** RECONCILIACAO DE PEDIDOS CONCLUIDA ***"
+                DISPLAY "PEDIDOS LIDOS            : " W-LIDOS
+                DISPLAY "PEDIDOS CONSISTENTES     : " W-OK
+                DISPLAY "CLIENTE NAO CADASTRADO   : " W-SEMCLI
+                DISPLAY "PRODUTO NAO CADASTRADO   : " W-SEMPRO
+                DISPLAY "CEP DE CLIENTE INVALIDO  : " W-SEMCEP.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      *------------------*** FIM DE PROGRAMA ***-----------------------*
