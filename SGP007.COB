@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author: LÁZARO V.A. SANTOS
+      * Date: 02-04-2020
+      * Purpose: Relatorio de produtos com estoque baixo
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP007.
+      **************************************
+      * RELATORIO DE ESTOQUE BAIXO         *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPRO ASSIGN TO "CADPRO.DAT"
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                            WITH DUPLICATES.
+       SELECT RELESTQ ASSIGN TO "RELESTQ.TXT"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRR.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPRO.
+       01 REGPRO.
+                03 CODIGO            PIC 9(08).
+                03 DENOMINACAO       PIC X(30).
+                03 UNIDADE           PIC X(12).
+                03 PRECOCUSTO        PIC 9(06)V99.
+                03 PRECOVENDA        PIC 9(06)V99.
+                03 TIPOPRODUTO       PIC X(12).
+                03 SITUACAO          PIC X(12).
+                03 ESTOQUEATUAL      PIC 9(06).
+      *
+       FD RELESTQ.
+       01 LINHA-REL        PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRR      PIC X(02) VALUE "00".
+       77 W-LIDOS      PIC 9(06) VALUE ZEROS.
+       77 W-BAIXO      PIC 9(06) VALUE ZEROS.
+       77 W-ESTMIN     PIC 9(06) VALUE 10.
+       01 DET-REL.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-CODIGO   PIC ZZZZZZZ9.
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-DENOM    PIC X(30).
+          03 FILLER        PIC X(02) VALUE SPACES.
+          03 DETR-ESTOQUE  PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-000.
+           OPEN INPUT CADPRO
+           IF ST-ERRO NOT = "00"
+                 DISPLAY "*** ARQUIVO CADPRO.DAT NAO ENCONTRADO ***"
+                 GO TO ROT-FIMS.
+           OPEN OUTPUT RELESTQ
+           IF ST-ERRR NOT = "00"
+                 DISPLAY "*** ERRO NA ABERTURA DO RELESTQ.TXT ***"
+                 CLOSE CADPRO
+                 GO TO ROT-FIMS.
+      *
+       INC-001.
+           START CADPRO KEY IS NOT LESS CODIGO INVALID KEY
+                 GO TO ROT-FIM.
+       INC-002.
+           READ CADPRO NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO ROT-FIM.
+           ADD 1 TO W-LIDOS
+           IF ESTOQUEATUAL < W-ESTMIN
+                 ADD 1 TO W-BAIXO
+                 MOVE CODIGO        TO DETR-CODIGO
+                 MOVE DENOMINACAO   TO DETR-DENOM
+                 MOVE ESTOQUEATUAL  TO DETR-ESTOQUE
+                 WRITE LINHA-REL FROM DET-REL.
+           GO TO INC-002.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADPRO
+                CLOSE RELESTQ
+                DISPLAY "*** RELATORIO DE ESTOQUE BAIXO CONCLUIDO ***"
+                DISPLAY "PRODUTOS LIDOS         : " W-LIDOS
+                DISPLAY "PRODUTOS C/ ESTOQUE BAIXO (< 10) : " W-BAIXO.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      *------------------*** FIM DE PROGRAMA ***-----------------------*
